@@ -34,16 +34,22 @@
            RECORD KEY IS FA-ACCOUNT
            FILE STATUS IS WS-FILESTATUS.
 
-           SELECT FD-LAYOUT ASSIGN TO '..\SEATLAYOUT1.dat'
+           SELECT FD-LAYOUT ASSIGN TO '..\SEATLAYOUT.dat'
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
-           RECORD KEY IS SEAT-KEY
+           RECORD KEY IS LAYOUT-KEY
            FILE STATUS IS WS-FILESTATUS.
 
-           SELECT FD-LAYOUT1 ASSIGN TO '..\SEATLAYOUT2.dat'
+           SELECT FD-CINEMA ASSIGN TO '..\CINEMAS.dat'
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
-           RECORD KEY IS SEAT-KEY1
+           RECORD KEY IS CIN-NUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-SHOWTIME ASSIGN TO '..\SHOWTIMES.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS SHOW-ID
            FILE STATUS IS WS-FILESTATUS.
 
            SELECT FD-RESERVEDSEAT ASSIGN TO '..\RESERVEDSEAT.dat'
@@ -58,6 +64,18 @@
            RECORD KEY IS FM-MOVIECODE
            FILE STATUS IS WS-FILESTATUS.
 
+           SELECT FD-AUDITLOG ASSIGN TO '..\AUDITLOG.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS AUDIT-ID
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-RESERVEHIST ASSIGN TO '..\RESERVEHIST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS HIST-SEATID
+           FILE STATUS IS WS-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FD-ADMIN.
@@ -84,10 +102,13 @@
            05 FM-RDATE             PIC X(4).
            05 FM-RATINGS           PIC X(3).
            05 FM-SYNOPSIS          PIC X(800).
+           05 FM-PRICE             PIC 9(5)V99.
 
        FD  FD-LAYOUT.
        01  C-LAYOUT.
-           05 SEAT-KEY             PIC 9.
+           05 LAYOUT-KEY.
+               10 LO-SHOW-ID        PIC 9(6).
+               10 SEAT-KEY          PIC 9.
            05 COL0                 PIC X.
            05 COL1                 PIC X.
            05 COL2                 PIC X.
@@ -99,19 +120,20 @@
            05 COL8                 PIC X.
            05 COL9                 PIC X.
 
-       FD  FD-LAYOUT1.
-       01  C-LAYOUT1.
-           05 SEAT-KEY1            PIC 9.
-           05 COL01                PIC X.
-           05 COL11                PIC X.
-           05 COL21                PIC X.
-           05 COL31                PIC X.
-           05 COL41                PIC X.
-           05 COL51                PIC X.
-           05 COL61                PIC X.
-           05 COL71                PIC X.
-           05 COL81                PIC X.
-           05 COL91                PIC X.
+      *----CINEMA MASTER (ARBITRARY NUMBER OF CINEMAS)----
+       FD  FD-CINEMA.
+       01  CIN-RECORD.
+           05 CIN-NUM              PIC 9.
+           05 CIN-NAME             PIC X(20).
+
+      *----SHOWTIME MASTER (MULTIPLE SHOWTIMES PER MOVIE)----
+       FD  FD-SHOWTIME.
+       01  SHOW-RECORD.
+           05 SHOW-ID              PIC 9(6).
+           05 SHOW-MOVIECODE       PIC 9(4).
+           05 SHOW-CIN-NUM         PIC 9.
+           05 SHOW-DATE            PIC X(10).
+           05 SHOW-TIME            PIC X(5).
 
        FD  FD-RESERVEDSEAT.
        01  C-RESERVEDSEAT.
@@ -119,12 +141,44 @@
            05 CUSTOMER-ID          PIC 9(10).
            05 MOVIE-ID             PIC 9(4).
            05 MOVIE-TITLE          PIC X(30).
+           05 RESERVE-SHOW-ID      PIC 9(6).
            05 CINEMA-NUM           PIC 9.
            05 LAYOUT-NUM           PIC 9.
            05 SEATNUMBER           PIC X.
            05 TIME-RESERVED        PIC XXXXXXXX.
            05 DATE-RESERVED        PIC X(10).
            05 RESERVE-STATUS       PIC X(6).
+           05 AMOUNT-PAID          PIC 9(5)V99.
+           05 EMPLOYEE-ID          PIC 9(10).
+           05 DATE-PAID            PIC X(10).
+
+      *----AUDIT TRAIL FOR ADMIN/EMPLOYEE MUTATING ACTIONS----
+       FD  FD-AUDITLOG.
+       01  AUDIT-RECORD.
+           05 AUDIT-ID              PIC 9(8).
+           05 AUDIT-ACCID           PIC 9(10).
+           05 AUDIT-ACTION          PIC X(20).
+           05 AUDIT-RECORD-KEY      PIC X(10).
+           05 AUDIT-DATE            PIC X(10).
+           05 AUDIT-TIME            PIC X(8).
+
+      *----HISTORY FILE FOR RESERVATIONS OF PAST SHOWINGS----
+       FD  FD-RESERVEHIST.
+       01  HIST-RECORD.
+           05 HIST-SEATID           PIC 9(4).
+           05 HIST-CUSTOMER-ID      PIC 9(10).
+           05 HIST-MOVIE-ID         PIC 9(4).
+           05 HIST-MOVIE-TITLE      PIC X(30).
+           05 HIST-RESERVE-SHOW-ID  PIC 9(6).
+           05 HIST-CINEMA-NUM       PIC 9.
+           05 HIST-LAYOUT-NUM       PIC 9.
+           05 HIST-SEATNUMBER       PIC X.
+           05 HIST-TIME-RESERVED    PIC XXXXXXXX.
+           05 HIST-DATE-RESERVED    PIC X(10).
+           05 HIST-RESERVE-STATUS   PIC X(6).
+           05 HIST-AMOUNT-PAID      PIC 9(5)V99.
+           05 HIST-EMPLOYEE-ID      PIC 9(10).
+           05 HIST-DATE-PAID        PIC X(10).
 
        FD  FD-CUSTOMER.
        01  C-ACCOUNT.
@@ -154,6 +208,7 @@
       *----AUTO CREATE DATABASE----
        01 WS-KEY-COUNTER           PIC 9 VALUE 1.
        01 WS-LAYOUT-CREATE.
+           05 WS-LC-SHOW-ID        PIC 9(6).
            05 WS-SEAT-KEY-1        PIC 9.
            05 WS-COL-LAYOUT        PIC X VALUE "*".
            05 WS-COL1-LAYOUT       PIC X VALUE "*".
@@ -180,6 +235,12 @@
            05 WS-MIN               PIC 9(4) VALUE 7.
            05 WS-MAX               PIC 9(4) VALUE 2013.
            05 WS-CODE              PIC 9(4).
+       01 WS-NEW-MOVIECODE         PIC 9(4).
+
+       01 WS-SCODE.
+           05 WS-SMIN              PIC 9(6) VALUE 100000.
+           05 WS-SMAX              PIC 9(6) VALUE 999999.
+           05 WS-SCODE-VAL         PIC 9(6).
 
        *>CUSTOMER
        01  CUSTOMER-CURRENT-TICKET PIC 9.
@@ -193,12 +254,32 @@
            05 WS-CUSTOMER-ID       PIC 9(10).
            05 WS-MOVIE-ID          PIC 9(4).
            05 WS-MOVIE-TITLE       PIC X(30).
+           05 WS-RESERVE-SHOW-ID   PIC 9(6).
            05 WS-CINEMA-NUM        PIC 9.
            05 WS-LAYOUT-NUM        PIC 9.
            05 WS-SEATNUMBER        PIC X.
            05 WS-TIME-RESERVED     PIC XXXXXXXX.
            05 WS-DATE-RESERVED     PIC X(10).
            05 WS-RESERVE-STATUS    PIC X(6).
+           05 WS-AMOUNT-PAID       PIC 9(5)V99.
+           05 WS-EMPLOYEE-ID       PIC 9(10).
+           05 WS-DATE-PAID         PIC X(10).
+      *----WORKING COPY OF AN ARCHIVED (FD-RESERVEHIST) RECORD----
+       01  WS-HISTSEAT.
+           05 WS-HIST-SEATID           PIC 9(4).
+           05 WS-HIST-CUSTOMER-ID      PIC 9(10).
+           05 WS-HIST-MOVIE-ID         PIC 9(4).
+           05 WS-HIST-MOVIE-TITLE      PIC X(30).
+           05 WS-HIST-RESERVE-SHOW-ID  PIC 9(6).
+           05 WS-HIST-CINEMA-NUM       PIC 9.
+           05 WS-HIST-LAYOUT-NUM       PIC 9.
+           05 WS-HIST-SEATNUMBER       PIC X.
+           05 WS-HIST-TIME-RESERVED    PIC XXXXXXXX.
+           05 WS-HIST-DATE-RESERVED    PIC X(10).
+           05 WS-HIST-RESERVE-STATUS   PIC X(6).
+           05 WS-HIST-AMOUNT-PAID      PIC 9(5)V99.
+           05 WS-HIST-EMPLOYEE-ID      PIC 9(10).
+           05 WS-HIST-DATE-PAID        PIC X(10).
       *------------------------------
        01  STOPER PIC X.
        01  CUSTOMER-CHOOSE-MOVIE   PIC 9.
@@ -212,9 +293,12 @@
            05 WS-RDATE             PIC X(4).
            05 WS-RATINGS           PIC X(3).
            05 WS-SYNOPSIS          PIC X(800) VALUE SPACES.
+           05 WS-PRICE             PIC 9(5)V99.
       *----FOR DISPLAYING SEAT LAYOUT----
        01  WS-LAYOUT.
-           05 WS-SEAT-KEY          PIC 9.
+           05 WS-LAYOUT-KEY.
+               10 WS-LO-SHOW-ID    PIC 9(6).
+               10 WS-SEAT-KEY      PIC 9.
            05 WS-COL0              PIC X.
            05 WS-COL1              PIC X.
            05 WS-COL2              PIC X.
@@ -286,8 +370,7 @@
       *----------------------------------
        01  DEFAULTID               PIC 9(4).
        01  FINAL-SEAT-ID           PIC 9(11).
-       01  AVAILABLE-SEAT-ONE      PIC 99.
-       01  AVAILABLE-SEAT-TWO      PIC 99.
+       01  WS-AVAILABLE-SEAT       PIC 99.
        01  LOGIN-SUCCESS           PIC X.
        01  RESERVE-ID-INPUT        PIC 9(4).
        01  RESERVATION-VALID       PIC X.
@@ -307,39 +390,139 @@
        01  LOGIN-HAVE-DATA         PIC 9.
        01  WS-ECHOICE              PIC 9.
        01  WS-MOVIE-COUNTER        PIC 9 VALUE 0.
+      *----CINEMAS AND SHOWTIMES (ARBITRARY NUMBER OF EACH)----
+       01  WS-CINEMA-REC.
+           05 WS-CIN-NUM           PIC 9.
+           05 WS-CIN-NAME          PIC X(20).
+       01  WS-SHOWTIME-REC.
+           05 WS-SHOW-ID           PIC 9(6).
+           05 WS-SHOW-MOVIECODE    PIC 9(4).
+           05 WS-SHOW-CIN-NUM      PIC 9.
+           05 WS-SHOW-DATE         PIC X(10).
+           05 WS-SHOW-TIME         PIC X(5).
+       01  WS-CIN-COUNTER          PIC 9 VALUE 0.
+       01  WS-SHOW-ADD-MORE        PIC X.
+       01  WS-SEAT-ROW             PIC 9.
+       01  WS-SEL-IDX              PIC 99.
+       01  WS-MOVIE-LIST.
+           05 WS-ML-COUNT          PIC 99 VALUE 0.
+           05 WS-ML-ENTRY OCCURS 50 TIMES.
+               10 WS-ML-CODE       PIC 9(4).
+               10 WS-ML-TITLE      PIC X(30).
+       01  WS-SHOW-LIST.
+           05 WS-SL-COUNT          PIC 99 VALUE 0.
+           05 WS-SL-ENTRY OCCURS 20 TIMES.
+               10 WS-SL-SHOWID     PIC 9(6).
+               10 WS-SL-CINNUM     PIC 9.
+               10 WS-SL-CINNAME    PIC X(20).
+               10 WS-SL-DATE       PIC X(10).
+               10 WS-SL-TIME       PIC X(5).
+       01  WS-SEL-MOVIECODE        PIC 9(4).
+       01  WS-SEL-MOVIETITLE       PIC X(30).
+       01  WS-SEL-SHOWID           PIC 9(6).
+       01  WS-SEL-CINNUM           PIC 9.
+       01  WS-SEL-TODAY8           PIC 9(8).
+       01  WS-SEL-SHOWDATE8        PIC 9(8).
+      *----FOR SEAT/RESERVATION RECONCILIATION----
+       01  WS-RECON-FIXED           PIC 9(4).
+       01  WS-RECON-FOUND           PIC X.
+       01  WS-RECON-LETTER          PIC X.
+       01  WS-RECON-EOF             PIC X VALUE 'N'.
+      *----FOR DAILY REVENUE REPORT----
+       01  WS-REV-TODAY             PIC X(10).
+       01  WS-REV-TOTAL             PIC 9(7)V99.
+       01  WS-REV-IDX               PIC 99.
+       01  WS-REV-FOUND             PIC X.
+       01  WS-REV-MOVIE-TABLE.
+           05 WS-REV-MOVIE-COUNT    PIC 99 VALUE 0.
+           05 WS-REV-MOVIE-ENTRY OCCURS 50 TIMES.
+               10 WS-REV-MOVIECODE  PIC 9(4).
+               10 WS-REV-MOVIETITLE PIC X(30).
+               10 WS-REV-MOVIEAMT   PIC 9(7)V99.
+       01  WS-REV-CINEMA-TABLE.
+           05 WS-REV-CINEMA-COUNT   PIC 99 VALUE 0.
+           05 WS-REV-CINEMA-ENTRY OCCURS 20 TIMES.
+               10 WS-REV-CINNUM     PIC 9.
+               10 WS-REV-CINAMT     PIC 9(7)V99.
+      *----FOR RESERVATIONS DASHBOARD----
+       01  WS-DASH-IDX              PIC 99.
+       01  WS-DASH-FOUND            PIC X.
+       01  WS-DASH-MOVIE-TABLE.
+           05 WS-DASH-MOVIE-COUNT   PIC 99 VALUE 0.
+           05 WS-DASH-MOVIE-ENTRY OCCURS 50 TIMES.
+               10 WS-DASH-MOVIECODE  PIC 9(4).
+               10 WS-DASH-MOVIETITLE PIC X(30).
+               10 WS-DASH-MOVIEPAID  PIC 9(5).
+               10 WS-DASH-MOVIEUNPD  PIC 9(5).
+       01  WS-DASH-CINEMA-TABLE.
+           05 WS-DASH-CINEMA-COUNT  PIC 99 VALUE 0.
+           05 WS-DASH-CINEMA-ENTRY OCCURS 20 TIMES.
+               10 WS-DASH-CINNUM     PIC 9.
+               10 WS-DASH-CINPAID    PIC 9(5).
+               10 WS-DASH-CINUNPD    PIC 9(5).
+      *----FOR AUTO-EXPIRE OF STALE UNPAID RESERVATIONS----
+       01  WS-EXPIRE-CUTOFF-MINS    PIC 9(4) VALUE 0030.
+       01  WS-EXPIRE-COUNT          PIC 9(4).
+       01  WS-EXPIRE-EOF            PIC X.
+       01  WS-EXPIRE-NOW-MINS       PIC 9(4).
+       01  WS-EXPIRE-RES-MINS       PIC 9(4).
+       01  WS-EXPIRE-RES-HOUR       PIC 99.
+       01  WS-EXPIRE-RES-MIN        PIC 99.
+       01  WS-EXPIRE-AMPM           PIC XX.
+       01  WS-EXPIRE-ELAPSED        PIC S9(5).
+       01  WS-EXPIRE-STALE          PIC X.
+      *----FOR AUDIT TRAIL WRITES----
+       01  WS-AUDIT-ACCID           PIC 9(10).
+       01  WS-AUDIT-ACTION          PIC X(20).
+       01  WS-AUDIT-KEY             PIC X(10).
+       01  WS-AUDIT-COUNTER         PIC 9(8).
+      *----FOR COLLISION-SAFE ACCOUNT ID GENERATION----
+       01  WS-IDGEN-OK              PIC X.
+       01  WS-NEW-ACCID             PIC 9(10).
+      *----FOR PAYMENT CONFIRMATION RECEIPT----
+       01  WS-AMOUNT-TENDERED       PIC 9(5)V99.
+       01  WS-PAY-FOUND-MOVIE       PIC X.
+      *----FOR CUSTOMER SELF-SERVICE ACCOUNT UPDATES----
+       01  WS-NEW-PHONENUM          PIC 9(11).
+       01  WS-NEW-USERNAME          PIC X(10).
+       01  WS-NEW-PASSCODE          PIC X(8).
+      *----FOR END-OF-DAY ARCHIVAL OF PAST-SHOWING RESERVATIONS----
+       01  WS-ARCHIVE-COUNT         PIC 9(4).
+       01  WS-ARCHIVE-EOF           PIC X.
+       01  WS-ARCHIVE-TODAY8        PIC X(8).
+       01  WS-ARCHIVE-SHOWDATE8     PIC X(8).
+       01  WS-ARCHIVE-FOUND-SHOW    PIC X.
+      *----FOR CASCADED RESERVATIONS WHEN A MOVIE IS REMOVED----
+       01  WS-CASCADE-RESV-COUNT    PIC 9(4).
 
        PROCEDURE DIVISION.
        DATABASE-CONFIGURATION.
            DISPLAY "CONFIGURING DATABASE...".
            OPEN I-O FD-LAYOUT
            IF WS-FILESTATUS = 35 THEN
-           OPEN OUTPUT FD-LAYOUT
-           PERFORM UNTIL WS-KEY-COUNTER EQUAL 6
-           OPEN I-O FD-LAYOUT
-           MOVE WS-KEY-COUNTER TO WS-SEAT-KEY-1
-           MOVE WS-LAYOUT-CREATE TO C-LAYOUT
-           WRITE C-LAYOUT
-           ADD 1 TO WS-KEY-COUNTER
-           CLOSE FD-LAYOUT
-           END-PERFORM
+               OPEN OUTPUT FD-LAYOUT
            END-IF
-           MOVE 1 TO WS-KEY-COUNTER
            CLOSE FD-LAYOUT
 
-           OPEN I-O FD-LAYOUT1
+           OPEN I-O FD-CINEMA
            IF WS-FILESTATUS = 35 THEN
-           OPEN OUTPUT FD-LAYOUT1
-           PERFORM UNTIL WS-KEY-COUNTER EQUAL 6
-           OPEN I-O FD-LAYOUT1
-           MOVE WS-KEY-COUNTER TO WS-SEAT-KEY-1
-           MOVE WS-LAYOUT-CREATE TO C-LAYOUT1
-           WRITE C-LAYOUT1
-           ADD 1 TO WS-KEY-COUNTER
-           CLOSE FD-LAYOUT1
-           END-PERFORM
+               OPEN OUTPUT FD-CINEMA
+               CLOSE FD-CINEMA
+               OPEN I-O FD-CINEMA
+               MOVE 1 TO CIN-NUM
+               MOVE "CINEMA 1" TO CIN-NAME
+               WRITE CIN-RECORD
+               MOVE 2 TO CIN-NUM
+               MOVE "CINEMA 2" TO CIN-NAME
+               WRITE CIN-RECORD
+           END-IF
+           CLOSE FD-CINEMA
+
+           OPEN I-O FD-SHOWTIME
+           IF WS-FILESTATUS = 35 THEN
+               OPEN OUTPUT FD-SHOWTIME
            END-IF
-           MOVE 1 TO WS-KEY-COUNTER
-           CLOSE FD-LAYOUT1
+           CLOSE FD-SHOWTIME
 
            OPEN I-O FD-ADMIN
            IF WS-FILESTATUS = 35 THEN
@@ -455,7 +638,7 @@
            END-PERFORM.
 
        CONVERT-TIME-PARA.
-       MOVE FUNCTION WHEN-COMPILED TO ORIGINAL-DATE
+       MOVE FUNCTION CURRENT-DATE TO ORIGINAL-DATE
        INSPECT ORIGINAL-DATE REPLACING ALL "/" BY ":" AFTER INITIAL
        SPACE
 
@@ -470,21 +653,21 @@
        IF HOUR >= 12 THEN
            MOVE "PM" TO AM-OR-PM
            IF HOUR EQUAL 12
-
+           MOVE 12 TO HOUR-TO-AM
            ELSE
            COMPUTE HOUR-TO-AM= HOUR - STANDARD-TIME
            END-IF
        ELSE
            MOVE "AM" TO AM-OR-PM
+           MOVE HOUR TO HOUR-TO-AM
        END-IF
 
-       STRING
-       HOUR-TO-AM DELIMITED BY SPACE ":"
-       DELIMITED BY SIZE
-       MIN DELIMITED BY SPACE " "
-       DELIMITED BY SIZE
-       AM-OR-PM DELIMITED BY SPACE " "
-       INTO TIME-STRINGER
+       STRING HOUR-TO-AM DELIMITED BY SPACE
+           ":" DELIMITED BY SIZE
+           MIN DELIMITED BY SPACE
+           " " DELIMITED BY SIZE
+           AM-OR-PM DELIMITED BY SPACE
+           INTO TIME-STRINGER
        END-STRING
 
        UNSTRING DATER DELIMITED BY "/"
@@ -537,10 +720,37 @@
            DISPLAY "PASSWORD (NOTE: AT MOST 8 CHARACTERS):"
            ACCEPT C-PASSCODE
            MOVE 0 TO C-RESERVED
-           MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
-           MOVE WS-TIME TO C-ACCID.
-           COMPUTE C-ACCID = FUNCTION
-           RANDOM(WS-DATE) * C-ACCID.
+
+           MOVE 'N' TO WS-IDGEN-OK
+           PERFORM UNTIL WS-IDGEN-OK EQUAL 'Y'
+               MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
+               MOVE WS-TIME TO WS-NEW-ACCID
+               COMPUTE WS-NEW-ACCID = FUNCTION
+               RANDOM(WS-TIME) * WS-NEW-ACCID
+               MOVE 'Y' TO WS-IDGEN-OK
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT FD-CUSTOMER
+               IF WS-FILESTATUS NOT EQUAL 35
+                   PERFORM UNTIL WS-EOF EQUAL 'Y'
+                       READ FD-CUSTOMER NEXT RECORD INTO WS-ACCOUNT
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                           IF WS-ACCID EQUAL WS-NEW-ACCID
+                               MOVE 'N' TO WS-IDGEN-OK
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE FD-CUSTOMER
+               MOVE 'N' TO WS-EOF
+               IF WS-IDGEN-OK NOT EQUAL 'Y'
+                   DISPLAY "ACCOUNT ID COLLISION DETECTED, REGENERATING"
+                   "..."
+               END-IF
+           END-PERFORM
+           MOVE WS-NEW-ACCID TO C-ACCID
+
            OPEN I-O FD-CUSTOMER.
            IF WS-FILESTATUS = 35 THEN
                OPEN OUTPUT FD-CUSTOMER
@@ -585,90 +795,52 @@
            END-IF
            END-PERFORM.
 
-       COUNT-AVAILABLE-SEATS-ONE.
-           MOVE 'N' TO WS-EOF
-           MOVE 00 TO AVAILABLE-SEAT-ONE
+      *----COUNTS AVAILABLE SEATS FOR THE SHOWTIME IN WS-SEL-SHOWID----
+       COUNT-AVAILABLE-SEATS.
+           MOVE 00 TO WS-AVAILABLE-SEAT
+           MOVE WS-SEL-SHOWID TO LO-SHOW-ID
            OPEN INPUT FD-LAYOUT
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
+           PERFORM VARYING WS-SEAT-ROW FROM 1 BY 1
+               UNTIL WS-SEAT-ROW GREATER 5
+               MOVE WS-SEAT-ROW TO SEAT-KEY
+               READ FD-LAYOUT RECORD INTO WS-LAYOUT
+                   KEY IS LAYOUT-KEY
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
                    IF WS-COL0 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL1 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL2 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL3 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL4 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL5 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL6 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL7 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL8 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
-               IF WS-COL9 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-ONE
-               END-IF
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL1 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL2 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL3 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL4 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL5 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL6 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL7 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL8 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
+                   IF WS-COL9 EQUAL "*"
+                       ADD 1 TO WS-AVAILABLE-SEAT
+                   END-IF
                END-READ
            END-PERFORM
            CLOSE FD-LAYOUT.
 
-           COUNT-AVAILABLE-SEATS-TWO.
-           MOVE 'N' TO WS-EOF
-           MOVE 00 TO AVAILABLE-SEAT-TWO
-           OPEN INPUT FD-LAYOUT1
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT1 NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-COL0 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL1 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL2 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL3 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL4 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL5 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL6 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL7 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL8 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               IF WS-COL9 EQUAL "*"
-                   ADD 1 TO AVAILABLE-SEAT-TWO
-               END-IF
-               END-READ
-           END-PERFORM
-           CLOSE FD-LAYOUT1.
-
        RESERVE-SEAT.
            IF CUSTOMER-CURRENT-TICKET EQUAL 5
               DISPLAY "SORRY, YOU CAN ONLY RESERVE 5 TICKETS."
@@ -678,9 +850,9 @@
                DISPLAY " "
            END-IF
 
+      *----BUILD LIST OF NOW SHOWING MOVIES----
            MOVE 'N' TO WS-EOF
-           PERFORM COUNT-AVAILABLE-SEATS-ONE
-           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-ML-COUNT
            DISPLAY "**************************************"
            DISPLAY " NOW SHOWING MOVIES AVAILABLE FOR YOU"
            DISPLAY "**************************************"
@@ -689,98 +861,142 @@
                READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END
-                   IF NOW-SHOWING-COUNT EQUAL 1
-           DISPLAY NOW-SHOWING-COUNT " - " FUNCTION
-                       UPPER-CASE(WS-TITLE)
-           DISPLAY "AVAILABLE SEATS: " AVAILABLE-SEAT-ONE
-           DISPLAY "YEAR: " WS-RDATE
-           DISPLAY "MTRCB RATING: " FUNCTION
-                       UPPER-CASE(WS-RATINGS)
-           DISPLAY "SYNOPSIS: " FUNCTION
-                       UPPER-CASE(WS-SYNOPSIS)
-           DISPLAY " "
-           ADD 1 TO NOW-SHOWING-COUNT
-           ELSE IF NOW-SHOWING-COUNT EQUAL 2
-           PERFORM COUNT-AVAILABLE-SEATS-TWO
-           DISPLAY NOW-SHOWING-COUNT " - " FUNCTION
-                       UPPER-CASE(WS-TITLE)
-           DISPLAY "AVAILABLE SEATS: " AVAILABLE-SEAT-TWO
-           DISPLAY "YEAR: " WS-RDATE
-           DISPLAY "MTRCB RATING: " FUNCTION
-                       UPPER-CASE(WS-RATINGS)
-           DISPLAY "SYNOPSIS: " FUNCTION
-                       UPPER-CASE(WS-SYNOPSIS)
-           END-IF
-           END-READ
+                   IF WS-ML-COUNT LESS THAN 50
+                       ADD 1 TO WS-ML-COUNT
+                       MOVE WS-MOVIECODE TO WS-ML-CODE(WS-ML-COUNT)
+                       MOVE WS-TITLE TO WS-ML-TITLE(WS-ML-COUNT)
+                       DISPLAY WS-ML-COUNT " - " FUNCTION
+                           UPPER-CASE(WS-TITLE)
+                       DISPLAY "YEAR: " WS-RDATE
+                       DISPLAY "MTRCB RATING: " FUNCTION
+                           UPPER-CASE(WS-RATINGS)
+                       DISPLAY "TICKET PRICE: " WS-PRICE
+                       DISPLAY "SYNOPSIS: " FUNCTION
+                           UPPER-CASE(WS-SYNOPSIS)
+                       DISPLAY " "
+                   ELSE
+                       DISPLAY "TOO MANY MOVIES TO LIST - SOME "
+                       "MOVIES OMITTED."
+                   END-IF
+               END-READ
            END-PERFORM
            CLOSE FD-MOVIES
-           MOVE 1 TO NOW-SHOWING-COUNT
-           DISPLAY " "
 
-           DISPLAY "3 - EXIT"
-           DISPLAY "SELECT MOVIE:"
+           IF WS-ML-COUNT EQUAL 0
+               DISPLAY "NO MOVIES ARE CURRENTLY SHOWING."
+               PERFORM HOME-PARA
+           END-IF
+
+           MOVE 'N' TO STOPER
+           DISPLAY "0 - EXIT"
+           DISPLAY "SELECT MOVIE (ENTER THE NUMBER ABOVE):"
            PERFORM UNTIL STOPER EQUAL 'Y'
-           ACCEPT CUSTOMER-CHOOSE-MOVIE
+           ACCEPT WS-SEL-IDX
+           IF WS-SEL-IDX EQUAL 0
+               MOVE 'Y' TO STOPER
+           ELSE IF WS-SEL-IDX IS GREATER THAN 0 AND
+               WS-SEL-IDX IS NOT GREATER THAN WS-ML-COUNT
+               MOVE WS-ML-CODE(WS-SEL-IDX) TO WS-SEL-MOVIECODE
+               MOVE WS-ML-TITLE(WS-SEL-IDX) TO WS-SEL-MOVIETITLE
+               MOVE 'Y' TO STOPER
+               PERFORM SELECT-SHOWTIME
+               PERFORM NOW-SHOWING-PARA
+               DISPLAY "SEAT RESERVATION SUCCESS!"
+           ELSE
+               DISPLAY "ERROR! INVALID SELECTION!"
+           END-IF
+           END-PERFORM
 
-      *----IF USER CHOOSES MOVIE----
-           IF CUSTOMER-CHOOSE-MOVIE EQUAL 1
            MOVE 'N' TO WS-EOF
-           OPEN INPUT FD-MOVIES
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
-                   NOT AT END MOVE 'Y' TO WS-EOF
-               END-READ
-           END-PERFORM
-           CLOSE FD-MOVIES
-           END-IF
+           MOVE 'N' TO STOPER.
+
+      *----BUILD LIST OF SHOWTIMES FOR THE SELECTED MOVIE----
+       SELECT-SHOWTIME.
            MOVE 'N' TO WS-EOF
-           IF CUSTOMER-CHOOSE-MOVIE EQUAL 2
-               OPEN INPUT FD-MOVIES
+           MOVE 0 TO WS-SL-COUNT
+           PERFORM CONVERT-TIME-PARA
+           STRING DATER(1:4) DELIMITED BY SIZE
+               DATER(6:2) DELIMITED BY SIZE
+               DATER(9:2) DELIMITED BY SIZE
+               INTO WS-SEL-TODAY8
+           END-STRING
+           DISPLAY " "
+           DISPLAY "SELECTED MOVIE: " FUNCTION
+               UPPER-CASE(WS-SEL-MOVIETITLE)
+           DISPLAY "AVAILABLE SHOWTIMES:"
+           OPEN INPUT FD-SHOWTIME
            PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
-                    AT END MOVE 'Y' TO WS-EOF
+               READ FD-SHOWTIME NEXT RECORD INTO WS-SHOWTIME-REC
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   STRING WS-SHOW-DATE(1:4) DELIMITED BY SIZE
+                       WS-SHOW-DATE(6:2) DELIMITED BY SIZE
+                       WS-SHOW-DATE(9:2) DELIMITED BY SIZE
+                       INTO WS-SEL-SHOWDATE8
+                   END-STRING
+      *----PAST SHOWTIMES ARE NEVER OFFERED FOR BOOKING----
+                   IF WS-SHOW-MOVIECODE EQUAL WS-SEL-MOVIECODE AND
+                      WS-SEL-SHOWDATE8 NOT LESS THAN WS-SEL-TODAY8 AND
+                      WS-SL-COUNT LESS THAN 20
+                       ADD 1 TO WS-SL-COUNT
+                       MOVE WS-SHOW-ID TO WS-SL-SHOWID(WS-SL-COUNT)
+                       MOVE WS-SHOW-CIN-NUM TO WS-SL-CINNUM(WS-SL-COUNT)
+                       MOVE WS-SHOW-DATE TO WS-SL-DATE(WS-SL-COUNT)
+                       MOVE WS-SHOW-TIME TO WS-SL-TIME(WS-SL-COUNT)
+                       MOVE WS-SHOW-ID TO WS-SEL-SHOWID
+                       PERFORM COUNT-AVAILABLE-SEATS
+                       DISPLAY WS-SL-COUNT " - CINEMA "
+                           WS-SHOW-CIN-NUM " ON " WS-SHOW-DATE
+                           " AT " WS-SHOW-TIME
+                       DISPLAY "    AVAILABLE SEATS: " WS-AVAILABLE-SEAT
+                   ELSE IF WS-SHOW-MOVIECODE EQUAL WS-SEL-MOVIECODE AND
+                      WS-SEL-SHOWDATE8 NOT LESS THAN WS-SEL-TODAY8
+                       DISPLAY "TOO MANY SHOWTIMES TO LIST - SOME "
+                       "SHOWTIMES OMITTED."
+                   END-IF
                END-READ
            END-PERFORM
-           MOVE 'N' TO WS-EOF
-           CLOSE FD-MOVIES
+           CLOSE FD-SHOWTIME
+
+           IF WS-SL-COUNT EQUAL 0
+               DISPLAY "THIS MOVIE HAS NO SCHEDULED SHOWTIMES."
+               PERFORM HOME-PARA
            END-IF
-           EVALUATE CUSTOMER-CHOOSE-MOVIE
-           WHEN 1 PERFORM NOW-SHOWING-ONE
-                  MOVE 'Y' TO STOPER
-                  DISPLAY "SEAT RESERVATION SUCCESS!"
-           WHEN 2 PERFORM NOW-SHOWING-TWO
-                  MOVE 'Y' TO STOPER
-                  DISPLAY "SEAT RESERVATION SUCCESS!"
-           WHEN 3 MOVE 'Y' TO STOPER
-           WHEN OTHER PERFORM DEFAULT-PARA
-           END-EVALUATE
-           END-PERFORM
 
            MOVE 'N' TO WS-EOF
-           MOVE 'N' TO STOPER.
+           MOVE 0 TO WS-SEL-IDX
+           DISPLAY "SELECT SHOWTIME (ENTER THE NUMBER ABOVE):"
+           PERFORM UNTIL WS-SEL-IDX IS GREATER THAN 0 AND
+               WS-SEL-IDX IS NOT GREATER THAN WS-SL-COUNT
+               ACCEPT WS-SEL-IDX
+               IF WS-SEL-IDX IS LESS THAN 1 OR
+                   WS-SEL-IDX IS GREATER THAN WS-SL-COUNT
+                   DISPLAY "ERROR! INVALID SELECTION!"
+               END-IF
+           END-PERFORM
+           MOVE WS-SL-SHOWID(WS-SEL-IDX) TO WS-SEL-SHOWID
+           MOVE WS-SL-CINNUM(WS-SEL-IDX) TO WS-SEL-CINNUM.
 
-       NOW-SHOWING-ONE.
+       NOW-SHOWING-PARA.
            MOVE 'N' TO SEAT-VALID
-           MOVE 'N' TO WS-EOF
            DISPLAY " "
-           DISPLAY "SELECTED MOVIE: " FUNCTION
-                       UPPER-CASE(WS-TITLE)
-           MOVE 'N' TO WS-EOF
            DISPLAY "**********************"
-           DISPLAY " CINEMA 1 SEAT LAYOUT"
+           DISPLAY " CINEMA " WS-SEL-CINNUM " SEAT LAYOUT"
            DISPLAY "**********************"
            DISPLAY "  A B C D E F G H I J"
+           MOVE WS-SEL-SHOWID TO LO-SHOW-ID
            OPEN INPUT FD-LAYOUT
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
+           PERFORM VARYING WS-SEAT-ROW FROM 1 BY 1
+               UNTIL WS-SEAT-ROW GREATER 5
+               MOVE WS-SEAT-ROW TO SEAT-KEY
+               READ FD-LAYOUT RECORD INTO WS-LAYOUT
+                   KEY IS LAYOUT-KEY
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                   DISPLAY WS-SEAT-KEY " " WS-COL0 " " WS-COL1 " "
+                   WS-COL2 " " WS-COL3 " " WS-COL4 " " WS-COL5 " "
+                   WS-COL6 " " WS-COL7 " " WS-COL8 " " WS-COL9
                END-READ
-               DISPLAY WS-SEAT-KEY " " WS-COL0 " " WS-COL1 " " WS-COL2
-               " " WS-COL3 " " WS-COL4 " " WS-COL5 " " WS-COL6 " "
-               WS-COL7 " " WS-COL8 " " WS-COL9
-               IF WS-SEAT-KEY EQUAL 5
-                   MOVE 'Y' TO WS-EOF
-               END-IF
            END-PERFORM
            CLOSE FD-LAYOUT
 
@@ -792,27 +1008,26 @@
            PERFORM IS-SEAT-TAKEN
            END-PERFORM
 
+           MOVE 'N' TO RESERVE-STOP
            PERFORM UNTIL RESERVE-STOP EQUAL 'Y'
            DISPLAY "YOU ARE ABOUT TO RESERVE A SEAT. DO YOU WISH TO"
            " PROCEED?"
            DISPLAY "1 - YES"
            DISPLAY "2 - NO"
-           DISPLAY "0 - BACK"
            ACCEPT RESERVE-CONFIRM
            EVALUATE RESERVE-CONFIRM
                WHEN 1
                MOVE 'Y' TO RESERVE-STOP
                WHEN 2 PERFORM HOME-PARA
-               WHEN 3 PERFORM RESERVE-SEAT
                WHEN OTHER PERFORM DEFAULT-PARA
-               END-PERFORM
-               MOVE 'N' TO RESERVE-STOP
+           END-EVALUATE
+           END-PERFORM
 
-           MOVE 'N' TO WS-EOF
+           MOVE WS-SEL-SHOWID TO LO-SHOW-ID
+           MOVE SEAT-KEY-INPUT TO SEAT-KEY
            OPEN I-O FD-LAYOUT.
-           MOVE SEAT-KEY-INPUT TO SEAT-KEY.
            READ FD-LAYOUT
-           KEY IS SEAT-KEY
+           KEY IS LAYOUT-KEY
            NOT INVALID KEY
            PERFORM PUT-X
            REWRITE C-LAYOUT
@@ -820,70 +1035,6 @@
            END-REWRITE
            END-READ
            CLOSE FD-LAYOUT
-           MOVE 1 TO CINEMA-NUM
-           PERFORM SEAT-RESERVE-SUCCESS.
-
-       NOW-SHOWING-TWO.
-           MOVE 'N' TO SEAT-VALID
-           MOVE 'N' TO WS-EOF
-           DISPLAY " "
-           DISPLAY "SELECTED MOVIE: " FUNCTION
-                       UPPER-CASE(WS-TITLE)
-           MOVE 'N' TO WS-EOF
-           DISPLAY "**********************"
-           DISPLAY " CINEMA SEAT 2 LAYOUT"
-           DISPLAY "**********************"
-           DISPLAY "  A B C D E F G H I J"
-           OPEN INPUT FD-LAYOUT1
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT1 NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
-               END-READ
-               DISPLAY WS-SEAT-KEY " " WS-COL0 " " WS-COL1 " " WS-COL2
-               " " WS-COL3 " " WS-COL4 " " WS-COL5 " " WS-COL6 " "
-               WS-COL7 " " WS-COL8 " " WS-COL9
-               IF WS-SEAT-KEY EQUAL 5
-                   MOVE 'Y' TO WS-EOF
-               END-IF
-           END-PERFORM
-           CLOSE FD-LAYOUT1
-
-           PERFORM UNTIL SEAT-VALID EQUAL 'Y'
-           DISPLAY "ENTER SEAT(E.G. 1C)"
-           ACCEPT SEAT-INPUT
-           MOVE SEAT-INPUT(1:1) TO SEAT-KEY-INPUT
-           MOVE SEAT-INPUT(2:1) TO SEAT-NUMBER-INPUT
-           PERFORM IS-SEAT-TAKEN2
-           END-PERFORM
-
-           PERFORM UNTIL RESERVE-STOP2 EQUAL 'Y'
-           DISPLAY "YOU ARE ABOUT TO RESERVE A SEAT. DO YOU WISH TO"
-           " PROCEED?"
-           DISPLAY "1 - YES"
-           DISPLAY "2 - NO"
-           DISPLAY "0 - BACK"
-           ACCEPT RESERVE-CONFIRM2
-           EVALUATE RESERVE-CONFIRM2
-               WHEN 1
-               MOVE 'Y' TO RESERVE-STOP2
-               WHEN 2 PERFORM HOME-PARA
-               WHEN 3 PERFORM RESERVE-SEAT
-               WHEN OTHER PERFORM DEFAULT-PARA
-               END-PERFORM
-               MOVE 'N' TO RESERVE-STOP2
-
-           MOVE 'N' TO WS-EOF
-           OPEN I-O FD-LAYOUT1
-           MOVE SEAT-KEY-INPUT TO SEAT-KEY1
-           READ FD-LAYOUT1
-           KEY IS SEAT-KEY1
-           NOT INVALID KEY
-           PERFORM PUT-X2
-           REWRITE C-LAYOUT1
-           END-REWRITE
-           END-READ
-           CLOSE FD-LAYOUT1
-           MOVE 2 TO CINEMA-NUM
            PERFORM SEAT-RESERVE-SUCCESS.
 
        HOME-PARA.
@@ -911,7 +1062,8 @@
            DISPLAY "A - RESERVE A SEAT"
            DISPLAY "B - VIEW RESERVED SEATS"
            DISPLAY "C - CANCEL RESERVED SEAT"
-           DISPLAY "D - LOGOUT"
+           DISPLAY "D - VIEW/UPDATE MY ACCOUNT"
+           DISPLAY "E - LOGOUT"
            ACCEPT HOME-CHOICE
            EVALUATE HOME-CHOICE
                 WHEN 'A'
@@ -921,7 +1073,9 @@
                 WHEN 'C'
                 WHEN 'c' PERFORM CANCEL-SEAT
                 WHEN 'D'
-                WHEN 'd' PERFORM MAIN-PARA
+                WHEN 'd' PERFORM VIEW-UPDATE-ACCOUNT
+                WHEN 'E'
+                WHEN 'e' PERFORM MAIN-PARA
                 WHEN OTHER PERFORM DEFAULT-PARA
            END-EVALUATE
            END-PERFORM.
@@ -1034,11 +1188,46 @@
                    END-IF
                END-READ
            END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+
+      *----ARCHIVED (PAST-SHOWING) PAID RESERVATIONS STAY VISIBLE----
+      *----HERE EVEN AFTER ARCHIVE-PAST-RESERVATIONS MOVES THEM OFF----
+      *----FD-RESERVEDSEAT AND INTO FD-RESERVEHIST----
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-RESERVEHIST
+           IF WS-FILESTATUS NOT EQUAL 35
+               PERFORM UNTIL WS-EOF EQUAL 'Y'
+                   READ FD-RESERVEHIST NEXT RECORD INTO WS-HISTSEAT
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       IF WS-ACCID EQUAL WS-HIST-CUSTOMER-ID
+                           AND WS-HIST-RESERVE-STATUS EQUAL 'PAID'
+                           MOVE 'Y' TO YES-PAID
+                           DISPLAY "RESERVATION ID: " WS-HIST-SEATID
+                           DISPLAY "DATE OF RESERVATION: "
+                               WS-HIST-DATE-RESERVED
+                           DISPLAY "TIME OF RESERVATION: "
+                               WS-HIST-TIME-RESERVED
+                           DISPLAY "SEAT NUMBER: "
+                           WS-HIST-LAYOUT-NUM FUNCTION
+                           UPPER-CASE(WS-HIST-SEATNUMBER)
+                           DISPLAY "CINEMA: " WS-HIST-CINEMA-NUM
+                           DISPLAY "TITLE: " FUNCTION
+                           UPPER-CASE(WS-HIST-MOVIE-TITLE)
+                           DISPLAY "STATUS: " FUNCTION
+                           UPPER-CASE(WS-HIST-RESERVE-STATUS)
+                           DISPLAY " "
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           MOVE 'N' TO WS-EOF
+           CLOSE FD-RESERVEHIST
+
            IF YES-PAID NOT EQUAL 'Y'
                DISPLAY "YOU HAVE NO ANY PAID RESERVATIONS YET."
            END-IF
-           MOVE 'N' TO YES-PAID
-           CLOSE FD-RESERVEDSEAT.
+           MOVE 'N' TO YES-PAID.
 
        SEAT-RESERVE-SUCCESS.
        MOVE 'N' TO WS-EOF
@@ -1057,21 +1246,21 @@
            ADD 1 TO DEFAULTID
        END-IF
 
-       IF CUSTOMER-CHOOSE-MOVIE EQUAL 1
-           MOVE 1 TO CINEMA-NUM
-       ELSE
-           MOVE 2 TO CINEMA-NUM
-       END-IF
+       MOVE WS-SEL-CINNUM TO CINEMA-NUM
+       MOVE WS-SEL-SHOWID TO RESERVE-SHOW-ID
 
        MOVE DEFAULTID TO SEATID
        MOVE WS-ACCID TO CUSTOMER-ID
-       MOVE WS-MOVIECODE TO MOVIE-ID
+       MOVE WS-SEL-MOVIECODE TO MOVIE-ID
        MOVE SEAT-KEY-INPUT TO LAYOUT-NUM
        MOVE SEAT-NUMBER-INPUT TO SEATNUMBER
        MOVE TIME-STRINGER TO TIME-RESERVED
        MOVE DATER TO DATE-RESERVED
        MOVE DEFAULT-STATUS TO RESERVE-STATUS
-       MOVE WS-TITLE TO MOVIE-TITLE
+       MOVE WS-SEL-MOVIETITLE TO MOVIE-TITLE
+       MOVE 0 TO AMOUNT-PAID
+       MOVE 0 TO EMPLOYEE-ID
+       MOVE SPACES TO DATE-PAID
 
        OPEN I-O FD-RESERVEDSEAT
            IF WS-FILESTATUS = 35 THEN
@@ -1152,31 +1341,133 @@
            PERFORM MAKE-AVAILABLE-SEAT.
 
        MAKE-AVAILABLE-SEAT.
-           EVALUATE WS-CINEMA-NUM
-               WHEN 1
-               OPEN I-O FD-LAYOUT
-               MOVE WS-LAYOUT-NUM TO SEAT-KEY
-               READ FD-LAYOUT
-               KEY IS SEAT-KEY
+           MOVE WS-RESERVE-SHOW-ID TO LO-SHOW-ID
+           MOVE WS-LAYOUT-NUM TO SEAT-KEY
+           OPEN I-O FD-LAYOUT
+           READ FD-LAYOUT
+           KEY IS LAYOUT-KEY
+           NOT INVALID KEY
+           PERFORM PUT-ASTERISK
+           REWRITE C-LAYOUT
+           INVALID KEY DISPLAY "KEY IS NOT EXISTING!"
+           END-REWRITE
+           END-READ
+           CLOSE FD-LAYOUT.
+
+      *----LETS A LOGGED-IN CUSTOMER VIEW/UPDATE THEIR OWN ACCOUNT----
+       VIEW-UPDATE-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "*************************"
+           DISPLAY " MY ACCOUNT"
+           DISPLAY "*************************"
+           DISPLAY "NAME          : " WS-FNAME " " WS-LNAME
+           DISPLAY "PHONE NUMBER  : " WS-PHONENUMBER
+           DISPLAY "USERNAME      : " WS-USERNAME
+           DISPLAY "1 - UPDATE PHONE NUMBER"
+           DISPLAY "2 - UPDATE USERNAME"
+           DISPLAY "3 - UPDATE PASSWORD"
+           DISPLAY "0 - BACK"
+           ACCEPT WS-DECISION
+           IF WS-DECISION = 1 THEN
+               PERFORM UPDATE-PHONENUM
+               PERFORM HOME-PARA
+           ELSE IF WS-DECISION = 2 THEN
+               PERFORM UPDATE-USERNAME
+               PERFORM HOME-PARA
+           ELSE IF WS-DECISION = 3 THEN
+               PERFORM UPDATE-PASSWORD
+               PERFORM HOME-PARA
+           ELSE IF WS-DECISION = 0 THEN
+               PERFORM HOME-PARA
+           ELSE
+               PERFORM DEFAULT-PARA
+               PERFORM VIEW-UPDATE-ACCOUNT
+           END-IF.
+
+      *----UPDATES THE LOGGED-IN CUSTOMER'S PHONE NUMBER----
+       UPDATE-PHONENUM.
+           DISPLAY "NEW PHONE NUMBER:"
+           ACCEPT WS-NEW-PHONENUM
+           MOVE WS-ACCID TO C-ACCID
+           OPEN I-O FD-CUSTOMER
+           READ FD-CUSTOMER
+               KEY IS C-ACCID
+               INVALID KEY
+                   DISPLAY "ACCOUNT RECORD NOT FOUND!"
                NOT INVALID KEY
-               PERFORM PUT-ASTERISK
-               REWRITE C-LAYOUT
-               INVALID KEY DISPLAY "KEY IS NOT EXISTING!"
-               END-REWRITE
+                   MOVE WS-NEW-PHONENUM TO C-PHONENUM
+                   REWRITE C-ACCOUNT
+                   MOVE WS-NEW-PHONENUM TO WS-PHONENUMBER
+                   DISPLAY "PHONE NUMBER UPDATED SUCCESSFULLY!"
+           END-READ
+           CLOSE FD-CUSTOMER.
+
+      *----UPDATES THE LOGGED-IN CUSTOMER'S USERNAME, RE-CHECKING----
+      *----UNIQUENESS AGAINST FD-USERNAME-DETECT LIKE REGISTER-PARA----
+       UPDATE-USERNAME.
+           MOVE 'N' TO REGISTER-CHECK
+           PERFORM UNTIL REGISTER-CHECK EQUAL 'Y'
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO REGISTER-CHECK
+           MOVE 0 TO LOGIN-HAVE-DATA
+           DISPLAY "NEW USERNAME (NOTE: AT MOST 10 CHARACTERS):"
+           ACCEPT WS-NEW-USERNAME
+
+           OPEN I-O FD-USERNAME-DETECT
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ FD-USERNAME-DETECT NEXT RECORD INTO WS-ACCOUNT-1
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT END ADD 1 TO LOGIN-HAVE-DATA
+                   IF WS-NEW-USERNAME EQUAL WS-USERNAME1 AND
+                       WS-ACCID1 NOT EQUAL WS-ACCID
+                    MOVE 'N' TO REGISTER-CHECK
+                    MOVE 'Y' TO WS-EOF
+                    ELSE
+                    MOVE 'Y' TO REGISTER-CHECK
+                   END-IF
                END-READ
-               CLOSE FD-LAYOUT
+           END-PERFORM
+           CLOSE FD-USERNAME-DETECT
+           IF LOGIN-HAVE-DATA EQUAL 0
+               MOVE 'Y' TO REGISTER-CHECK
+           END-IF
+           IF REGISTER-CHECK NOT EQUAL 'Y'
+              DISPLAY "THIS USERNAME IS ALREADY TAKEN. PLEASE TRY"
+              " AGAIN."
+           END-IF
+           END-PERFORM
 
-               WHEN 2
-               OPEN I-O FD-LAYOUT1
-               MOVE WS-LAYOUT-NUM TO SEAT-KEY1
-               READ FD-LAYOUT1
-               KEY IS SEAT-KEY1
+           MOVE WS-ACCID TO C-ACCID
+           OPEN I-O FD-CUSTOMER
+           READ FD-CUSTOMER
+               KEY IS C-ACCID
+               INVALID KEY
+                   DISPLAY "ACCOUNT RECORD NOT FOUND!"
                NOT INVALID KEY
-               PERFORM PUT-ASTERISK2
-               REWRITE C-LAYOUT1
-               END-REWRITE
-               END-READ
-               CLOSE FD-LAYOUT1.
+                   MOVE WS-NEW-USERNAME TO C-USERNAME
+                   REWRITE C-ACCOUNT
+                   MOVE WS-NEW-USERNAME TO WS-USERNAME
+                   DISPLAY "USERNAME UPDATED SUCCESSFULLY!"
+           END-READ
+           CLOSE FD-CUSTOMER.
+
+      *----UPDATES THE LOGGED-IN CUSTOMER'S PASSWORD----
+       UPDATE-PASSWORD.
+           DISPLAY "NEW PASSWORD (NOTE: AT MOST 8 CHARACTERS):"
+           ACCEPT WS-NEW-PASSCODE
+           MOVE WS-ACCID TO C-ACCID
+           OPEN I-O FD-CUSTOMER
+           READ FD-CUSTOMER
+               KEY IS C-ACCID
+               INVALID KEY
+                   DISPLAY "ACCOUNT RECORD NOT FOUND!"
+               NOT INVALID KEY
+                   MOVE WS-NEW-PASSCODE TO C-PASSCODE
+                   REWRITE C-ACCOUNT
+                   MOVE WS-NEW-PASSCODE TO WS-PASSCODE
+                   DISPLAY "PASSWORD UPDATED SUCCESSFULLY!"
+           END-READ
+           CLOSE FD-CUSTOMER.
 
        PUT-ASTERISK.
            IF WS-SEATNUMBER EQUAL 'A' OR WS-SEATNUMBER EQUAL 'a'
@@ -1210,44 +1501,13 @@
                MOVE '*' TO COL9
            END-IF.
 
-       PUT-ASTERISK2.
-           IF WS-SEATNUMBER EQUAL 'A' OR WS-SEATNUMBER EQUAL 'a'
-               MOVE '*' TO COL01
-           ELSE IF WS-SEATNUMBER EQUAL 'B' OR
-               WS-SEATNUMBER EQUAL 'b'
-               MOVE '*' TO COL11
-           ELSE IF WS-SEATNUMBER EQUAL 'C' OR
-               WS-SEATNUMBER EQUAL 'c'
-               MOVE '*' TO COL21
-           ELSE IF WS-SEATNUMBER EQUAL 'D' OR
-               WS-SEATNUMBER EQUAL 'd'
-               MOVE '*' TO COL31
-           ELSE IF WS-SEATNUMBER EQUAL 'E' OR
-               WS-SEATNUMBER EQUAL 'e'
-               MOVE '*' TO COL41
-           ELSE IF WS-SEATNUMBER EQUAL 'F' OR
-               WS-SEATNUMBER EQUAL 'f'
-               MOVE '*' TO COL51
-           ELSE IF WS-SEATNUMBER EQUAL 'G' OR
-               WS-SEATNUMBER EQUAL 'g'
-               MOVE '*' TO COL61
-           ELSE IF WS-SEATNUMBER EQUAL 'H' OR
-               WS-SEATNUMBER EQUAL 'h'
-               MOVE '*' TO COL71
-           ELSE IF WS-SEATNUMBER EQUAL 'I' OR
-               WS-SEATNUMBER EQUAL 'i'
-               MOVE '*' TO COL81
-           ELSE IF WS-SEATNUMBER EQUAL 'J' OR
-               WS-SEATNUMBER EQUAL 'j'
-               MOVE '*' TO COL91
-           END-IF.
-
-      *----VALIDATE IF SEAT IS ALREADY TAKEN FOR MOVIE 1----
+      *----VALIDATE IF SEAT IS ALREADY TAKEN FOR SELECTED SHOWTIME----
        IS-SEAT-TAKEN.
            OPEN INPUT FD-LAYOUT.
+           MOVE WS-SEL-SHOWID TO LO-SHOW-ID.
            MOVE SEAT-KEY-INPUT TO SEAT-KEY.
            READ FD-LAYOUT RECORD INTO WS-LAYOUT
-           KEY IS SEAT-KEY
+           KEY IS LAYOUT-KEY
            INVALID KEY DISPLAY 'ERROR! INVALID SEAT!'
            END-READ.
            CLOSE FD-LAYOUT.
@@ -1261,7 +1521,7 @@
                END-IF
          ELSE IF SEAT-NUMBER-INPUT EQUAL 'B' or
              SEAT-NUMBER-INPUT EQUAL 'b'
-               IF COL1 EQUAL 'X'
+               IF WS-COL1 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1269,7 +1529,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'C' OR
                SEAT-NUMBER-INPUT EQUAL 'c'
-               IF COL2 EQUAL 'X'
+               IF WS-COL2 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1277,7 +1537,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'D' OR
                SEAT-NUMBER-INPUT EQUAL 'd'
-               IF COL3 EQUAL 'X'
+               IF WS-COL3 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1285,7 +1545,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'E' OR
                SEAT-NUMBER-INPUT EQUAL 'e'
-               IF COL4 EQUAL 'X'
+               IF WS-COL4 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1293,7 +1553,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'F' OR
                SEAT-NUMBER-INPUT EQUAL 'f'
-               IF COL5 EQUAL 'X'
+               IF WS-COL5 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1301,7 +1561,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'G' OR
                SEAT-NUMBER-INPUT EQUAL 'g'
-               IF COL6 EQUAL 'X'
+               IF WS-COL6 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1309,7 +1569,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'H' OR
                SEAT-NUMBER-INPUT EQUAL 'h'
-               IF COL7 EQUAL 'X'
+               IF WS-COL7 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1317,7 +1577,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'I' OR
                SEAT-NUMBER-INPUT EQUAL 'i'
-               IF COL8 EQUAL 'X'
+               IF WS-COL8 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1325,100 +1585,7 @@
                END-IF
            ELSE IF SEAT-NUMBER-INPUT EQUAL 'J' OR
                SEAT-NUMBER-INPUT EQUAL 'j'
-               IF COL9 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE
-               DISPLAY "ERROR! INVALID INPUT!"
-           END-IF.
-
-      *----VALIDATE IF SEAT IS ALREADY TAKEN FOR MOVIE 2----
-       IS-SEAT-TAKEN2.
-           OPEN INPUT FD-LAYOUT1.
-           MOVE SEAT-KEY-INPUT TO SEAT-KEY1.
-           READ FD-LAYOUT1 RECORD INTO WS-LAYOUT
-           KEY IS SEAT-KEY1
-           INVALID KEY DISPLAY 'ERROR! INVALID SEAT!'
-           END-READ.
-           CLOSE FD-LAYOUT1.
-
-           IF SEAT-NUMBER-INPUT EQUAL 'A' OR SEAT-NUMBER-INPUT EQUAL 'a'
-               IF COL01 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-                ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'B' OR
-               SEAT-NUMBER-INPUT EQUAL 'b'
-               IF COL11 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'C' OR
-               SEAT-NUMBER-INPUT EQUAL 'c'
-               IF COL21 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'D' OR
-               SEAT-NUMBER-INPUT EQUAL 'd'
-               IF COL31 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'E' OR
-               SEAT-NUMBER-INPUT EQUAL 'e'
-               IF COL41 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'F' OR
-               SEAT-NUMBER-INPUT EQUAL 'f'
-               IF COL51 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'G' OR
-               SEAT-NUMBER-INPUT EQUAL 'g'
-               IF COL61 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'H' OR
-               SEAT-NUMBER-INPUT EQUAL 'h'
-               IF COL71 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'I' OR
-               SEAT-NUMBER-INPUT EQUAL 'i'
-               IF COL81 EQUAL 'X'
-                   DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
-                   " ANOTHER AVAILABLE SEAT!"
-               ELSE
-               MOVE 'Y' TO SEAT-VALID
-               END-IF
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'J' OR
-               SEAT-NUMBER-INPUT EQUAL 'j'
-               IF COL91 EQUAL 'X'
+               IF WS-COL9 EQUAL 'X'
                    DISPLAY "THIS SEAT IS ALREADY TAKEN. CHOOSE"
                    " ANOTHER AVAILABLE SEAT!"
                ELSE
@@ -1462,40 +1629,6 @@
                DISPLAY "ERROR! INVALID INPUT!"
            END-IF.
 
-       PUT-X2.
-           IF SEAT-NUMBER-INPUT EQUAL 'A' OR SEAT-NUMBER-INPUT EQUAL 'a'
-               MOVE 'X' TO COL01
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'B' OR
-               SEAT-NUMBER-INPUT EQUAL 'b'
-               MOVE 'X' TO COL11
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'C' OR
-               SEAT-NUMBER-INPUT EQUAL 'c'
-               MOVE 'X' TO COL21
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'D' OR
-               SEAT-NUMBER-INPUT EQUAL 'd'
-               MOVE'X' TO COL31
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'E' OR
-               SEAT-NUMBER-INPUT EQUAL 'e'
-               MOVE 'X' TO COL41
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'F' OR
-               SEAT-NUMBER-INPUT EQUAL 'f'
-               MOVE 'X' TO COL51
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'G' OR
-               SEAT-NUMBER-INPUT EQUAL 'g'
-               MOVE 'X' TO COL61
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'H' OR
-               SEAT-NUMBER-INPUT EQUAL 'h'
-               MOVE 'X' TO COL71
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'I' OR
-               SEAT-NUMBER-INPUT EQUAL 'i'
-               MOVE 'X' TO COL81
-           ELSE IF SEAT-NUMBER-INPUT EQUAL 'J' OR
-               SEAT-NUMBER-INPUT EQUAL 'j'
-               MOVE 'X' TO COL91
-           ELSE
-               DISPLAY "ERROR! INVALID INPUT!"
-           END-IF.
-
        ADMIN-REG.
            DISPLAY " ".
            DISPLAY "**********************"
@@ -1508,12 +1641,35 @@
            DISPLAY "INPUT PASSCODE (E.G. 1234)".
            ACCEPT FA-PASSCODE.
 
-           MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
-
-           MOVE WS-TIME TO FA-ACCID.
-
-           COMPUTE FA-ACCID = FUNCTION
-           RANDOM(WS-DATE) * FA-ACCID.
+           MOVE 'N' TO WS-IDGEN-OK
+           PERFORM UNTIL WS-IDGEN-OK EQUAL 'Y'
+               MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
+               MOVE WS-TIME TO WS-NEW-ACCID
+               COMPUTE WS-NEW-ACCID = FUNCTION
+               RANDOM(WS-TIME) * WS-NEW-ACCID
+               MOVE 'Y' TO WS-IDGEN-OK
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT FD-ADMIN
+               IF WS-FILESTATUS NOT EQUAL 35
+                   PERFORM UNTIL WS-EOF EQUAL 'Y'
+                       READ FD-ADMIN NEXT RECORD INTO WS-ACCOUNT
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                           IF WS-ACCID EQUAL WS-NEW-ACCID
+                               MOVE 'N' TO WS-IDGEN-OK
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE FD-ADMIN
+               MOVE 'N' TO WS-EOF
+               IF WS-IDGEN-OK NOT EQUAL 'Y'
+                   DISPLAY "ACCOUNT ID COLLISION DETECTED, REGENERATING"
+                   "..."
+               END-IF
+           END-PERFORM
+           MOVE WS-NEW-ACCID TO FA-ACCID
 
            DISPLAY "ACCOUNT ID: ["FA-ACCID"]"
 
@@ -1532,6 +1688,12 @@
            UPPER-CASE(FA-LNAME) FUNCTION UPPER-CASE(FA-FNAME)
            DISPLAY "PASSCODE       : "FA-PASSCODE" ".
            CLOSE FD-ADMIN
+
+           MOVE FA-ACCID TO WS-AUDIT-ACCID
+           MOVE "ADMIN REGISTERED" TO WS-AUDIT-ACTION
+           MOVE FA-ACCID TO WS-AUDIT-KEY
+           PERFORM WRITE-AUDIT-LOG
+
            GO TO ADMIN-PARA.
 
        ADMIN-LOGIN.
@@ -1583,7 +1745,10 @@
            DISPLAY "WELCOME BACK, ADMIN "FUNCTION UPPER-CASE(FA-FNAME).
            DISPLAY "1 - MOVIE SETTINGS".
            DISPLAY "2 - EMPLOYEE SETTINGS".
-           DISPLAY "3 - LOGOUT".
+           DISPLAY "3 - RESERVATIONS DASHBOARD".
+           DISPLAY "4 - EXPIRE STALE RESERVATIONS".
+           DISPLAY "5 - ARCHIVE PAST RESERVATIONS".
+           DISPLAY "6 - LOGOUT".
            ACCEPT WS-CHOICE.
 
            IF WS-CHOICE = 1 THEN
@@ -1594,7 +1759,10 @@
                DISPLAY "1 - ADD A NOW SHOWING MOVIE"
                DISPLAY "2 - REMOVE A MOVIE"
                DISPLAY "3 - VIEW LIST OF MOVIES"
-               DISPLAY "4 - BACK"
+               DISPLAY "4 - DAILY REVENUE REPORT"
+               DISPLAY "5 - ADD A CINEMA"
+               DISPLAY "6 - RECONCILE SEAT LAYOUT"
+               DISPLAY "7 - BACK"
                ACCEPT WS-DECISION
 
                IF WS-DECISION = 1 THEN
@@ -1604,6 +1772,12 @@
                ELSE IF WS-DECISION = 3 THEN
                    GO TO VIEW-MOVIES
                ELSE IF WS-DECISION = 4 THEN
+                   GO TO DAILY-REVENUE-REPORT
+               ELSE IF WS-DECISION = 5 THEN
+                   GO TO NEW-CINEMA
+               ELSE IF WS-DECISION = 6 THEN
+                   GO TO RECONCILE-SEATS
+               ELSE IF WS-DECISION = 7 THEN
                    GO TO ADMIN-MENU
                ELSE
                    DISPLAY "ERROR! INVALID OPTION!"
@@ -1633,6 +1807,15 @@
                END-IF
 
            ELSE IF WS-CHOICE = 3 THEN
+               GO TO RESERVATIONS-DASHBOARD
+
+           ELSE IF WS-CHOICE = 4 THEN
+               GO TO EXPIRE-STALE-RESERVATIONS
+
+           ELSE IF WS-CHOICE = 5 THEN
+               GO TO ARCHIVE-PAST-RESERVATIONS
+
+           ELSE IF WS-CHOICE = 6 THEN
                DISPLAY " "
                DISPLAY "ARE YOU SURE YOU WANT TO LOGOUT?"
                DISPLAY "1 - YES"
@@ -1651,57 +1834,508 @@
            END-IF.
 
        NEW-MOVIES.
-           MOVE 0 TO WS-MOVIE-COUNTER
-           OPEN INPUT FD-MOVIES.
-           PERFORM UNTIL WS-EOF = 'Y'
-              READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   COMPUTE WS-MOVIE-COUNTER = WS-MOVIE-COUNTER + 1
-              END-READ
-           END-PERFORM.
+           DISPLAY " "
+           DISPLAY "*****************************"
+           DISPLAY " ADD A NOW SHOWING MOVIE"
+           DISPLAY "*****************************"
+      *> Movie code generator, collision-checked against FD-MOVIES.
+           MOVE 'N' TO WS-IDGEN-OK
+           PERFORM UNTIL WS-IDGEN-OK EQUAL 'Y'
+               COMPUTE WS-NEW-MOVIECODE =
+                   FUNCTION RANDOM * (WS-MAX - WS-MIN + 1) + WS-MIN
+               MOVE 'Y' TO WS-IDGEN-OK
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT FD-MOVIES
+               IF WS-FILESTATUS NOT EQUAL 35
+                   PERFORM UNTIL WS-EOF EQUAL 'Y'
+                       READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                           IF WS-MOVIECODE EQUAL WS-NEW-MOVIECODE
+                               MOVE 'N' TO WS-IDGEN-OK
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE FD-MOVIES
+               MOVE 'N' TO WS-EOF
+               IF WS-IDGEN-OK NOT EQUAL 'Y'
+                   DISPLAY "MOVIE CODE COLLISION DETECTED, "
+                   "REGENERATING..."
+               END-IF
+           END-PERFORM
+           MOVE WS-NEW-MOVIECODE TO WS-MOVIECODE
+      *> Additonal info needed for movie record
+           DISPLAY "MOVIE CODE: ["WS-MOVIECODE"]"
+           DISPLAY "ENTER TITLE: "
+           ACCEPT FM-TITLE
+           DISPLAY "ENTER RELEASE DATE: "
+           ACCEPT FM-RDATE
+           DISPLAY "ENTER MTRCB RATING (G, PG, SPG): "
+           ACCEPT FM-RATINGS
+           DISPLAY "ENTER SYNOPSIS (UP TO 800 CHARACTERS): "
+           ACCEPT FM-SYNOPSIS
+           DISPLAY "ENTER TICKET PRICE (E.G. 00250.00): "
+           ACCEPT FM-PRICE
+
+           MOVE WS-MOVIECODE TO FM-MOVIECODE
+           OPEN I-O FD-MOVIES
+               IF WS-FILESTATUS = 35 THEN
+                   OPEN OUTPUT FD-MOVIES
+               END-IF
+
+           WRITE FM-RECORD
            CLOSE FD-MOVIES
-           MOVE 'N' TO WS-EOF
 
-           IF WS-MOVIE-COUNTER IS NOT GREATER THAN 1
+           DISPLAY " "
+           DISPLAY "MOVIE SUCCESSFULLY ADDED!"
+
+           MOVE FA-ACCID TO WS-AUDIT-ACCID
+           MOVE "MOVIE ADDED" TO WS-AUDIT-ACTION
+           MOVE FM-MOVIECODE TO WS-AUDIT-KEY
+           PERFORM WRITE-AUDIT-LOG
+
+      *----ADD ONE OR MORE SHOWTIMES FOR THE NEW MOVIE----
+           MOVE 'Y' TO WS-SHOW-ADD-MORE
+           PERFORM UNTIL WS-SHOW-ADD-MORE NOT EQUAL 'Y'
                DISPLAY " "
-               DISPLAY "*****************************"
-               DISPLAY " ADD ADD A NOW SHOWING MOVIE"
-               DISPLAY "*****************************"
-           *> Movie code generator.
-               COMPUTE WS-CODE = FUNCTION RANDOM * (WS-MAX - WS-MIN + 1)
-                   + WS-MIN
-               MOVE WS-CODE TO WS-MOVIECODE
-           *> Additonal info needed for movie record
-               DISPLAY "MOVIE CODE: ["WS-MOVIECODE"]"
-               DISPLAY "ENTER TITLE: "
-               ACCEPT FM-TITLE
-               DISPLAY "ENTER RELEASE DATE: "
-               ACCEPT FM-RDATE
-               DISPLAY "ENTER MTRCB RATING (G, PG, SPG): "
-               ACCEPT FM-RATINGS
-               DISPLAY "ENTER SYNOPSIS (UP TO 800 CHARACTERS): "
-               ACCEPT FM-SYNOPSIS
-
-               MOVE WS-MOVIECODE TO FM-MOVIECODE
-               OPEN I-O FD-MOVIES
+               DISPLAY "AVAILABLE CINEMAS:"
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT FD-CINEMA
+               PERFORM UNTIL WS-EOF EQUAL 'Y'
+                   READ FD-CINEMA NEXT RECORD INTO WS-CINEMA-REC
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       DISPLAY WS-CIN-NUM " - " WS-CIN-NAME
+                   END-READ
+               END-PERFORM
+               CLOSE FD-CINEMA
+               MOVE 'N' TO WS-EOF
+
+               DISPLAY "ENTER CINEMA NUMBER FOR THIS SHOWTIME: "
+               ACCEPT SHOW-CIN-NUM
+               DISPLAY "ENTER SHOWTIME DATE (E.G. 2026-08-08): "
+               ACCEPT SHOW-DATE
+               DISPLAY "ENTER SHOWTIME TIME (E.G. 18:30): "
+               ACCEPT SHOW-TIME
+
+               MOVE 'N' TO WS-IDGEN-OK
+               PERFORM UNTIL WS-IDGEN-OK EQUAL 'Y'
+                   COMPUTE WS-SCODE-VAL =
+                       FUNCTION RANDOM * (WS-SMAX - WS-SMIN + 1)
+                       + WS-SMIN
+                   MOVE 'Y' TO WS-IDGEN-OK
+                   MOVE 'N' TO WS-EOF
+                   OPEN INPUT FD-SHOWTIME
+                   IF WS-FILESTATUS NOT EQUAL 35
+                       PERFORM UNTIL WS-EOF EQUAL 'Y'
+                           READ FD-SHOWTIME NEXT RECORD
+                               INTO WS-SHOWTIME-REC
+                               AT END MOVE 'Y' TO WS-EOF
+                               NOT AT END
+                               IF WS-SHOW-ID EQUAL WS-SCODE-VAL
+                                   MOVE 'N' TO WS-IDGEN-OK
+                                   MOVE 'Y' TO WS-EOF
+                               END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+                   CLOSE FD-SHOWTIME
+                   MOVE 'N' TO WS-EOF
+                   IF WS-IDGEN-OK NOT EQUAL 'Y'
+                       DISPLAY "SHOW ID COLLISION DETECTED, "
+                       "REGENERATING..."
+                   END-IF
+               END-PERFORM
+               MOVE WS-SCODE-VAL TO SHOW-ID
+               MOVE WS-MOVIECODE TO SHOW-MOVIECODE
+
+               OPEN I-O FD-SHOWTIME
                    IF WS-FILESTATUS = 35 THEN
-                       OPEN OUTPUT FD-MOVIES
+                       OPEN OUTPUT FD-SHOWTIME
                    END-IF
+               WRITE SHOW-RECORD
+               CLOSE FD-SHOWTIME
 
-               WRITE FM-RECORD
-               CLOSE FD-MOVIES
+               MOVE SHOW-ID TO WS-LC-SHOW-ID
+               PERFORM SEED-SHOWTIME-LAYOUT
+
+               DISPLAY "SHOWTIME SUCCESSFULLY ADDED! SHOW ID: " SHOW-ID
+               DISPLAY "ADD ANOTHER SHOWTIME FOR THIS MOVIE? (Y/N): "
+               ACCEPT WS-SHOW-ADD-MORE
+           END-PERFORM
+
+           GO TO ADMIN-MENU.
 
+      *----SEEDS A BLANK 5-ROW SEAT LAYOUT FOR A NEW SHOWTIME----
+       SEED-SHOWTIME-LAYOUT.
+           OPEN I-O FD-LAYOUT
+               IF WS-FILESTATUS = 35 THEN
+                   OPEN OUTPUT FD-LAYOUT
+                   CLOSE FD-LAYOUT
+                   OPEN I-O FD-LAYOUT
+               END-IF
+           PERFORM VARYING WS-SEAT-KEY-1 FROM 1 BY 1
+               UNTIL WS-SEAT-KEY-1 GREATER 5
+               MOVE WS-LAYOUT-CREATE TO C-LAYOUT
+               WRITE C-LAYOUT
+           END-PERFORM
+           CLOSE FD-LAYOUT.
+
+      *----ADDS A NEW CINEMA SCREEN----
+       NEW-CINEMA.
+           MOVE 0 TO WS-CIN-COUNTER
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-CINEMA
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ FD-CINEMA NEXT RECORD INTO WS-CINEMA-REC
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-CIN-COUNTER
+               END-READ
+           END-PERFORM
+           CLOSE FD-CINEMA
+           MOVE 'N' TO WS-EOF
+
+           IF WS-CIN-COUNTER NOT LESS THAN 9
                DISPLAY " "
-               DISPLAY "MOVIE SUCCESSFULLY ADDED!"
+               DISPLAY "ERROR! MAXIMUM OF 9 CINEMAS ALREADY ON FILE - "
+               "CINEMA NOT ADDED."
+               GO TO ADMIN-MENU
+           END-IF
 
-           ELSE
-                DISPLAY "OPERATION FAILED! REACHED MAXIMUM NUMBER OF"
-                " ALLOWABLE MOVIES TO BE ADDED!"
+           ADD 1 TO WS-CIN-COUNTER
+           MOVE WS-CIN-COUNTER TO CIN-NUM
+           DISPLAY " "
+           DISPLAY "NEW CINEMA NUMBER: " CIN-NUM
+           DISPLAY "ENTER CINEMA NAME: "
+           ACCEPT CIN-NAME
+
+           OPEN I-O FD-CINEMA
+               IF WS-FILESTATUS = 35 THEN
+                   OPEN OUTPUT FD-CINEMA
+               END-IF
+           WRITE CIN-RECORD
+           CLOSE FD-CINEMA
+
+           DISPLAY "CINEMA SUCCESSFULLY ADDED!"
+           GO TO ADMIN-MENU.
+
+      *----RECONCILES 'X' SEATS AGAINST ACTIVE RESERVEDSEAT RECORDS----
+       RECONCILE-SEATS.
+           DISPLAY " "
+           DISPLAY "***********************************"
+           DISPLAY " SEAT LAYOUT RECONCILIATION REPORT"
+           DISPLAY "***********************************"
+           MOVE 0 TO WS-RECON-FIXED
+           MOVE 'N' TO WS-EOF
+           OPEN I-O FD-LAYOUT
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ FD-LAYOUT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   PERFORM RECONCILE-CHECK-ROW
+               END-READ
+           END-PERFORM
+           CLOSE FD-LAYOUT
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " "
+           DISPLAY "TOTAL ORPHANED SEATS RESET: " WS-RECON-FIXED
+           GO TO ADMIN-MENU.
+
+      *----CHECKS EVERY COLUMN OF ONE SEAT LAYOUT ROW----
+       RECONCILE-CHECK-ROW.
+           IF COL0 EQUAL 'X'
+               MOVE 'A' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
            END-IF
-           CLOSE FD-MOVIES
+           IF COL1 EQUAL 'X'
+               MOVE 'B' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL2 EQUAL 'X'
+               MOVE 'C' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL3 EQUAL 'X'
+               MOVE 'D' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL4 EQUAL 'X'
+               MOVE 'E' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL5 EQUAL 'X'
+               MOVE 'F' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL6 EQUAL 'X'
+               MOVE 'G' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL7 EQUAL 'X'
+               MOVE 'H' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL8 EQUAL 'X'
+               MOVE 'I' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF
+           IF COL9 EQUAL 'X'
+               MOVE 'J' TO WS-RECON-LETTER
+               PERFORM RECONCILE-VERIFY-SEAT
+           END-IF.
+
+      *----RESETS ONE 'X' SEAT IF NO ACTIVE RESERVATION MATCHES IT----
+       RECONCILE-VERIFY-SEAT.
+           MOVE 'N' TO WS-RECON-FOUND
+           MOVE 'N' TO WS-RECON-EOF
+           OPEN INPUT FD-RESERVEDSEAT
+           PERFORM UNTIL WS-RECON-EOF EQUAL 'Y' OR
+               WS-RECON-FOUND EQUAL 'Y'
+               READ FD-RESERVEDSEAT NEXT RECORD INTO WS-RESERVEDSEAT
+                   AT END MOVE 'Y' TO WS-RECON-EOF
+                   NOT AT END
+                   IF WS-RESERVE-SHOW-ID EQUAL LO-SHOW-ID AND
+                       WS-LAYOUT-NUM EQUAL SEAT-KEY AND
+                       WS-SEATNUMBER EQUAL WS-RECON-LETTER
+                       MOVE 'Y' TO WS-RECON-FOUND
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-RECON-EOF
+
+      *----ALSO CHECK FD-RESERVEHIST SO AN ALREADY-ARCHIVED, PAID----
+      *----TICKET ISN'T TREATED AS AN ORPHANED SEAT AND RESOLD----
+           IF WS-RECON-FOUND NOT EQUAL 'Y'
+               OPEN INPUT FD-RESERVEHIST
+               IF WS-FILESTATUS NOT EQUAL 35
+                   PERFORM UNTIL WS-RECON-EOF EQUAL 'Y' OR
+                       WS-RECON-FOUND EQUAL 'Y'
+                       READ FD-RESERVEHIST NEXT RECORD INTO WS-HISTSEAT
+                           AT END MOVE 'Y' TO WS-RECON-EOF
+                           NOT AT END
+                           IF WS-HIST-RESERVE-SHOW-ID EQUAL LO-SHOW-ID
+                               AND WS-HIST-LAYOUT-NUM EQUAL SEAT-KEY
+                               AND WS-HIST-SEATNUMBER EQUAL
+                                   WS-RECON-LETTER
+                               MOVE 'Y' TO WS-RECON-FOUND
+                           END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE FD-RESERVEHIST
+               MOVE 'N' TO WS-RECON-EOF
+           END-IF
+
+           IF WS-RECON-FOUND NOT EQUAL 'Y'
+               MOVE WS-RECON-LETTER TO WS-SEATNUMBER
+               PERFORM PUT-ASTERISK
+               REWRITE C-LAYOUT
+               ADD 1 TO WS-RECON-FIXED
+               DISPLAY "RESET ORPHANED SEAT - SHOW ID: " LO-SHOW-ID
+               " ROW: " SEAT-KEY " SEAT: " WS-RECON-LETTER
+           END-IF.
+
+      *----EXPIRES UNPAID RESERVATIONS OLDER THAN WS-EXPIRE-CUTOFF-MINS----
+       EXPIRE-STALE-RESERVATIONS.
+           PERFORM CONVERT-TIME-PARA
+           COMPUTE WS-EXPIRE-NOW-MINS = HOUR * 60 + MIN
+           MOVE 0 TO WS-EXPIRE-COUNT
+           MOVE 'N' TO WS-EXPIRE-EOF
+
+           DISPLAY " "
+           DISPLAY "***********************************"
+           DISPLAY " EXPIRE STALE UNPAID RESERVATIONS"
+           DISPLAY "***********************************"
+           DISPLAY "CUTOFF (MINUTES): " WS-EXPIRE-CUTOFF-MINS
+
+           OPEN I-O FD-RESERVEDSEAT
+           PERFORM UNTIL WS-EXPIRE-EOF EQUAL 'Y'
+               READ FD-RESERVEDSEAT NEXT RECORD INTO WS-RESERVEDSEAT
+                   AT END MOVE 'Y' TO WS-EXPIRE-EOF
+                   NOT AT END
+                   PERFORM EXPIRE-CHECK-RESERVATION
+               END-READ
+           END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-EXPIRE-EOF
+
+           DISPLAY " "
+           DISPLAY "TOTAL STALE RESERVATIONS EXPIRED: " WS-EXPIRE-COUNT
+           GO TO ADMIN-MENU.
+
+      *----CHECKS ONE RESERVATION'S AGE AND EXPIRES IT IF STALE----
+       EXPIRE-CHECK-RESERVATION.
+           MOVE 'N' TO WS-EXPIRE-STALE
+           IF WS-RESERVE-STATUS EQUAL "UNPAID" AND
+               WS-DATE-RESERVED NOT EQUAL DATER
+      *----A RESERVATION LEFT OVER FROM AN EARLIER CALENDAR DAY IS----
+      *----ALWAYS STALE, REGARDLESS OF WHAT TIME IT WAS MADE AT----
+               MOVE 'Y' TO WS-EXPIRE-STALE
+           END-IF
+           IF WS-RESERVE-STATUS EQUAL "UNPAID" AND
+               WS-DATE-RESERVED EQUAL DATER
+               MOVE WS-TIME-RESERVED(1:2) TO WS-EXPIRE-RES-HOUR
+               MOVE WS-TIME-RESERVED(4:2) TO WS-EXPIRE-RES-MIN
+               MOVE WS-TIME-RESERVED(7:2) TO WS-EXPIRE-AMPM
+               IF WS-EXPIRE-AMPM EQUAL "PM" AND
+                   WS-EXPIRE-RES-HOUR NOT EQUAL 12
+                   ADD 12 TO WS-EXPIRE-RES-HOUR
+               END-IF
+               IF WS-EXPIRE-AMPM EQUAL "AM" AND
+                   WS-EXPIRE-RES-HOUR EQUAL 12
+                   MOVE 0 TO WS-EXPIRE-RES-HOUR
+               END-IF
+               COMPUTE WS-EXPIRE-RES-MINS =
+                   WS-EXPIRE-RES-HOUR * 60 + WS-EXPIRE-RES-MIN
+               COMPUTE WS-EXPIRE-ELAPSED =
+                   WS-EXPIRE-NOW-MINS - WS-EXPIRE-RES-MINS
+
+               IF WS-EXPIRE-ELAPSED NOT LESS THAN WS-EXPIRE-CUTOFF-MINS
+                   MOVE 'Y' TO WS-EXPIRE-STALE
+               END-IF
+           END-IF
+
+           IF WS-EXPIRE-STALE EQUAL 'Y'
+               DISPLAY "EXPIRING RESERVATION ID: " WS-SEATID
+               DELETE FD-RESERVEDSEAT RECORD
+                   INVALID KEY DISPLAY "INVALID KEY!"
+                   NOT INVALID KEY
+                   ADD 1 TO WS-EXPIRE-COUNT
+                   PERFORM MAKE-AVAILABLE-SEAT
+               END-DELETE
+           END-IF.
+
+      *----APPENDS ONE ENTRY TO THE AUDIT TRAIL----
+      *----CALLER MUST SET WS-AUDIT-ACCID/ACTION/KEY FIRST----
+       WRITE-AUDIT-LOG.
+           MOVE 0 TO WS-AUDIT-COUNTER
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-AUDITLOG
+           IF WS-FILESTATUS NOT EQUAL 35
+               PERFORM UNTIL WS-EOF EQUAL 'Y'
+                   READ FD-AUDITLOG NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       ADD 1 TO WS-AUDIT-COUNTER
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FD-AUDITLOG
+           MOVE 'N' TO WS-EOF
+
+           ADD 1 TO WS-AUDIT-COUNTER
+           PERFORM CONVERT-TIME-PARA
+           MOVE WS-AUDIT-COUNTER TO AUDIT-ID
+           MOVE WS-AUDIT-ACCID TO AUDIT-ACCID
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-AUDIT-KEY TO AUDIT-RECORD-KEY
+           MOVE DATER TO AUDIT-DATE
+           MOVE TIME-STRINGER TO AUDIT-TIME
+
+           OPEN I-O FD-AUDITLOG
+               IF WS-FILESTATUS = 35 THEN
+                   OPEN OUTPUT FD-AUDITLOG
+                   CLOSE FD-AUDITLOG
+                   OPEN I-O FD-AUDITLOG
+               END-IF
+           WRITE AUDIT-RECORD
+           CLOSE FD-AUDITLOG.
+
+      *----ARCHIVES PAID RESERVATIONS FOR SHOWINGS ALREADY PAST----
+       ARCHIVE-PAST-RESERVATIONS.
+           PERFORM CONVERT-TIME-PARA
+           STRING DATER(1:4) DELIMITED BY SIZE
+               DATER(6:2) DELIMITED BY SIZE
+               DATER(9:2) DELIMITED BY SIZE
+               INTO WS-ARCHIVE-TODAY8
+           END-STRING
+
+           MOVE 0 TO WS-ARCHIVE-COUNT
+           MOVE 'N' TO WS-ARCHIVE-EOF
+
+           DISPLAY " "
+           DISPLAY "***********************************"
+           DISPLAY " ARCHIVE PAST-SHOWING RESERVATIONS"
+           DISPLAY "***********************************"
+
+           OPEN I-O FD-RESERVEDSEAT
+           PERFORM UNTIL WS-ARCHIVE-EOF EQUAL 'Y'
+               READ FD-RESERVEDSEAT NEXT RECORD INTO WS-RESERVEDSEAT
+                   AT END MOVE 'Y' TO WS-ARCHIVE-EOF
+                   NOT AT END
+                   PERFORM ARCHIVE-CHECK-RESERVATION
+               END-READ
+           END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-ARCHIVE-EOF
+
+           DISPLAY " "
+           DISPLAY "TOTAL RESERVATIONS ARCHIVED: " WS-ARCHIVE-COUNT
            GO TO ADMIN-MENU.
 
+      *----CHECKS ONE RESERVATION'S SHOWING DATE AND ARCHIVES IT----
+      *----OFF TO FD-RESERVEHIST IF THE SHOWING HAS ALREADY PASSED----
+       ARCHIVE-CHECK-RESERVATION.
+           IF WS-RESERVE-STATUS EQUAL "PAID"
+               MOVE 'N' TO WS-ARCHIVE-FOUND-SHOW
+               MOVE WS-RESERVE-SHOW-ID TO SHOW-ID
+               OPEN INPUT FD-SHOWTIME
+               READ FD-SHOWTIME
+                   KEY IS SHOW-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ARCHIVE-FOUND-SHOW
+               END-READ
+               CLOSE FD-SHOWTIME
+
+               IF WS-ARCHIVE-FOUND-SHOW EQUAL 'Y'
+                   STRING SHOW-DATE(1:4) DELIMITED BY SIZE
+                       SHOW-DATE(6:2) DELIMITED BY SIZE
+                       SHOW-DATE(9:2) DELIMITED BY SIZE
+                       INTO WS-ARCHIVE-SHOWDATE8
+                   END-STRING
+
+                   IF WS-ARCHIVE-SHOWDATE8 LESS THAN WS-ARCHIVE-TODAY8
+                       MOVE WS-SEATID TO HIST-SEATID
+                       MOVE WS-CUSTOMER-ID TO HIST-CUSTOMER-ID
+                       MOVE WS-MOVIE-ID TO HIST-MOVIE-ID
+                       MOVE WS-MOVIE-TITLE TO HIST-MOVIE-TITLE
+                       MOVE WS-RESERVE-SHOW-ID TO HIST-RESERVE-SHOW-ID
+                       MOVE WS-CINEMA-NUM TO HIST-CINEMA-NUM
+                       MOVE WS-LAYOUT-NUM TO HIST-LAYOUT-NUM
+                       MOVE WS-SEATNUMBER TO HIST-SEATNUMBER
+                       MOVE WS-TIME-RESERVED TO HIST-TIME-RESERVED
+                       MOVE WS-DATE-RESERVED TO HIST-DATE-RESERVED
+                       MOVE WS-RESERVE-STATUS TO HIST-RESERVE-STATUS
+                       MOVE WS-AMOUNT-PAID TO HIST-AMOUNT-PAID
+                       MOVE WS-EMPLOYEE-ID TO HIST-EMPLOYEE-ID
+                       MOVE WS-DATE-PAID TO HIST-DATE-PAID
+
+                       OPEN I-O FD-RESERVEHIST
+                           IF WS-FILESTATUS = 35 THEN
+                               OPEN OUTPUT FD-RESERVEHIST
+                               CLOSE FD-RESERVEHIST
+                               OPEN I-O FD-RESERVEHIST
+                           END-IF
+                       WRITE HIST-RECORD
+                       CLOSE FD-RESERVEHIST
+
+                       DISPLAY "ARCHIVING RESERVATION ID: " WS-SEATID
+                       DELETE FD-RESERVEDSEAT RECORD
+                           INVALID KEY DISPLAY "INVALID KEY!"
+                           NOT INVALID KEY
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                       END-DELETE
+                   END-IF
+               END-IF
+           END-IF.
+
        NO-MOVIES.
            DISPLAY " ".
            DISPLAY "**************************"
@@ -1710,15 +2344,125 @@
            DISPLAY "ENTER MOVIE CODE:"
            ACCEPT FM-MOVIECODE
 
+           MOVE 0 TO WS-CASCADE-RESV-COUNT
+
            OPEN I-O FD-MOVIES.
            READ FD-MOVIES
            DELETE FD-MOVIES RECORD
-               NOT INVALID KEY DISPLAY "MOVIE SUCCESFULLY REMOVED!"
+               NOT INVALID KEY
+                   DISPLAY "MOVIE SUCCESFULLY REMOVED!"
+                   PERFORM CASCADE-DELETE-SHOWTIMES
+                   IF WS-CASCADE-RESV-COUNT GREATER 0
+                       DISPLAY "RESERVATIONS CLEARED FOR THIS MOVIE: "
+                           WS-CASCADE-RESV-COUNT
+                   END-IF
+                   MOVE FA-ACCID TO WS-AUDIT-ACCID
+                   MOVE "MOVIE REMOVED" TO WS-AUDIT-ACTION
+                   MOVE FM-MOVIECODE TO WS-AUDIT-KEY
+                   PERFORM WRITE-AUDIT-LOG
                INVALID KEY DISPLAY "NO MOVIE FOUND!"
            END-DELETE
            CLOSE FD-MOVIES.
            GO TO ADMIN-MENU.
 
+      *----CASCADE-DELETES A REMOVED MOVIE'S FD-SHOWTIME ROWS (AND----
+      *----THEIR SEEDED FD-LAYOUT SEAT ROWS) SO NEITHER IS LEFT----
+      *----ORPHANED AGAINST A MOVIE CODE THAT NO LONGER EXISTS----
+       CASCADE-DELETE-SHOWTIMES.
+           MOVE 'N' TO WS-EOF
+           OPEN I-O FD-SHOWTIME
+           IF WS-FILESTATUS NOT EQUAL 35
+               PERFORM UNTIL WS-EOF EQUAL 'Y'
+                   READ FD-SHOWTIME NEXT RECORD INTO WS-SHOWTIME-REC
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       IF WS-SHOW-MOVIECODE EQUAL FM-MOVIECODE
+                           MOVE WS-SHOW-ID TO WS-LC-SHOW-ID
+                           PERFORM CASCADE-DELETE-RESERVATIONS
+                           PERFORM CASCADE-DELETE-LAYOUT
+                           DELETE FD-SHOWTIME RECORD
+                               INVALID KEY DISPLAY "INVALID KEY!"
+                           END-DELETE
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FD-SHOWTIME
+           MOVE 'N' TO WS-EOF.
+
+      *----DELETES THE 5 SEEDED SEAT ROWS FOR ONE CASCADED SHOWTIME----
+       CASCADE-DELETE-LAYOUT.
+           OPEN I-O FD-LAYOUT
+           IF WS-FILESTATUS NOT EQUAL 35
+               PERFORM VARYING WS-SEAT-KEY-1 FROM 1 BY 1
+                   UNTIL WS-SEAT-KEY-1 GREATER 5
+                   MOVE WS-LC-SHOW-ID TO LO-SHOW-ID
+                   MOVE WS-SEAT-KEY-1 TO SEAT-KEY
+                   DELETE FD-LAYOUT RECORD
+                       INVALID KEY CONTINUE
+                   END-DELETE
+               END-PERFORM
+           END-IF
+           CLOSE FD-LAYOUT.
+
+      *----A MOVIE REMOVAL MUST NOT LEAVE A RESERVATION POINTING AT----
+      *----A SHOW-ID THAT CASCADE-DELETE-SHOWTIMES IS ABOUT TO FREE----
+      *----FOR REUSE, SO EVERY FD-RESERVEDSEAT ROW FOR THIS SHOWTIME----
+      *----IS ARCHIVED (IF PAID) OR DROPPED (IF UNPAID) RIGHT HERE----
+       CASCADE-DELETE-RESERVATIONS.
+           MOVE 'N' TO WS-EOF
+           OPEN I-O FD-RESERVEDSEAT
+           IF WS-FILESTATUS NOT EQUAL 35
+               PERFORM UNTIL WS-EOF EQUAL 'Y'
+                   READ FD-RESERVEDSEAT NEXT RECORD
+                       INTO WS-RESERVEDSEAT
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       IF WS-RESERVE-SHOW-ID EQUAL WS-LC-SHOW-ID
+                           IF WS-RESERVE-STATUS EQUAL "PAID"
+                               PERFORM ARCHIVE-CASCADED-RESERVATION
+                           END-IF
+                           DELETE FD-RESERVEDSEAT RECORD
+                               INVALID KEY
+                                   DISPLAY "INVALID KEY!"
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-CASCADE-RESV-COUNT
+                           END-DELETE
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-EOF.
+
+      *----ARCHIVES ONE PAID RESERVATION SWEPT UP BY A MOVIE REMOVAL----
+      *----THE SAME MOVE-THEN-WRITE STEPS ARCHIVE-CHECK-RESERVATION----
+      *----USES FOR A SHOWING THAT HAS ALREADY PASSED----
+       ARCHIVE-CASCADED-RESERVATION.
+           MOVE WS-SEATID TO HIST-SEATID
+           MOVE WS-CUSTOMER-ID TO HIST-CUSTOMER-ID
+           MOVE WS-MOVIE-ID TO HIST-MOVIE-ID
+           MOVE WS-MOVIE-TITLE TO HIST-MOVIE-TITLE
+           MOVE WS-RESERVE-SHOW-ID TO HIST-RESERVE-SHOW-ID
+           MOVE WS-CINEMA-NUM TO HIST-CINEMA-NUM
+           MOVE WS-LAYOUT-NUM TO HIST-LAYOUT-NUM
+           MOVE WS-SEATNUMBER TO HIST-SEATNUMBER
+           MOVE WS-TIME-RESERVED TO HIST-TIME-RESERVED
+           MOVE WS-DATE-RESERVED TO HIST-DATE-RESERVED
+           MOVE WS-RESERVE-STATUS TO HIST-RESERVE-STATUS
+           MOVE WS-AMOUNT-PAID TO HIST-AMOUNT-PAID
+           MOVE WS-EMPLOYEE-ID TO HIST-EMPLOYEE-ID
+           MOVE WS-DATE-PAID TO HIST-DATE-PAID
+
+           OPEN I-O FD-RESERVEHIST
+               IF WS-FILESTATUS = 35 THEN
+                   OPEN OUTPUT FD-RESERVEHIST
+                   CLOSE FD-RESERVEHIST
+                   OPEN I-O FD-RESERVEHIST
+               END-IF
+           WRITE HIST-RECORD
+           CLOSE FD-RESERVEHIST.
+
        VIEW-MOVIES.
            DISPLAY " ".
            DISPLAY "********************"
@@ -1740,6 +2484,106 @@
            MOVE 'N' TO WS-EOF
            GO TO ADMIN-MENU.
 
+       DAILY-REVENUE-REPORT.
+           PERFORM CONVERT-TIME-PARA
+           MOVE DATER TO WS-REV-TODAY
+           MOVE 0 TO WS-REV-MOVIE-COUNT
+           MOVE 0 TO WS-REV-CINEMA-COUNT
+           MOVE 0 TO WS-REV-TOTAL
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " ".
+           DISPLAY "***************************"
+           DISPLAY " DAILY REVENUE REPORT FOR "WS-REV-TODAY
+           DISPLAY "***************************"
+
+           OPEN INPUT FD-RESERVEDSEAT
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ FD-RESERVEDSEAT NEXT RECORD INTO WS-RESERVEDSEAT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-RESERVE-STATUS EQUAL 'PAID' AND
+                      WS-DATE-PAID EQUAL WS-REV-TODAY
+                       ADD WS-AMOUNT-PAID TO WS-REV-TOTAL
+
+                       MOVE 'N' TO WS-REV-FOUND
+                       PERFORM VARYING WS-REV-IDX FROM 1 BY 1
+                           UNTIL WS-REV-IDX GREATER WS-REV-MOVIE-COUNT
+                           IF WS-REV-MOVIECODE(WS-REV-IDX) EQUAL
+                              WS-MOVIE-ID
+                               ADD WS-AMOUNT-PAID TO
+                                   WS-REV-MOVIEAMT(WS-REV-IDX)
+                               MOVE 'Y' TO WS-REV-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-REV-FOUND NOT EQUAL 'Y' AND
+                          WS-REV-MOVIE-COUNT LESS THAN 50
+                           ADD 1 TO WS-REV-MOVIE-COUNT
+                           MOVE WS-MOVIE-ID TO
+                               WS-REV-MOVIECODE(WS-REV-MOVIE-COUNT)
+                           MOVE WS-MOVIE-TITLE TO
+                               WS-REV-MOVIETITLE(WS-REV-MOVIE-COUNT)
+                           MOVE WS-AMOUNT-PAID TO
+                               WS-REV-MOVIEAMT(WS-REV-MOVIE-COUNT)
+                       ELSE IF WS-REV-FOUND NOT EQUAL 'Y'
+                           DISPLAY "TOO MANY MOVIES TO LIST - SOME "
+                           "REVENUE BY MOVIE OMITTED."
+                       END-IF
+
+                       MOVE 'N' TO WS-REV-FOUND
+                       PERFORM VARYING WS-REV-IDX FROM 1 BY 1
+                           UNTIL WS-REV-IDX GREATER WS-REV-CINEMA-COUNT
+                           IF WS-REV-CINNUM(WS-REV-IDX) EQUAL
+                              WS-CINEMA-NUM
+                               ADD WS-AMOUNT-PAID TO
+                                   WS-REV-CINAMT(WS-REV-IDX)
+                               MOVE 'Y' TO WS-REV-FOUND
+                           END-IF
+                       END-PERFORM
+                       IF WS-REV-FOUND NOT EQUAL 'Y' AND
+                          WS-REV-CINEMA-COUNT LESS THAN 20
+                           ADD 1 TO WS-REV-CINEMA-COUNT
+                           MOVE WS-CINEMA-NUM TO
+                               WS-REV-CINNUM(WS-REV-CINEMA-COUNT)
+                           MOVE WS-AMOUNT-PAID TO
+                               WS-REV-CINAMT(WS-REV-CINEMA-COUNT)
+                       ELSE IF WS-REV-FOUND NOT EQUAL 'Y'
+                           DISPLAY "TOO MANY CINEMAS TO LIST - SOME "
+                           "REVENUE BY CINEMA OMITTED."
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " "
+           DISPLAY "REVENUE BY MOVIE:"
+           PERFORM VARYING WS-REV-IDX FROM 1 BY 1
+               UNTIL WS-REV-IDX GREATER WS-REV-MOVIE-COUNT
+               DISPLAY "  " FUNCTION
+                   UPPER-CASE(WS-REV-MOVIETITLE(WS-REV-IDX))
+                   " : " WS-REV-MOVIEAMT(WS-REV-IDX)
+           END-PERFORM
+           IF WS-REV-MOVIE-COUNT EQUAL 0
+               DISPLAY "  NO PAID RESERVATIONS TODAY."
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "REVENUE BY CINEMA:"
+           PERFORM VARYING WS-REV-IDX FROM 1 BY 1
+               UNTIL WS-REV-IDX GREATER WS-REV-CINEMA-COUNT
+               DISPLAY "  CINEMA " WS-REV-CINNUM(WS-REV-IDX)
+                   " : " WS-REV-CINAMT(WS-REV-IDX)
+           END-PERFORM
+           IF WS-REV-CINEMA-COUNT EQUAL 0
+               DISPLAY "  NO PAID RESERVATIONS TODAY."
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "TOTAL REVENUE TODAY: " WS-REV-TOTAL
+           GO TO ADMIN-MENU.
+
        NEW-EMPLOYEE.
            DISPLAY " ".
            DISPLAY "*************************"
@@ -1754,9 +2598,35 @@
            DISPLAY "ENTER PASSCODE (E.G. 1234):"
            ACCEPT FE-PASSCODE
 
-           MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
-           MOVE WS-TIME TO FE-ACCID.
-           COMPUTE FE-ACCID = FUNCTION RANDOM(WS-DATE) * FE-ACCID.
+           MOVE 'N' TO WS-IDGEN-OK
+           PERFORM UNTIL WS-IDGEN-OK EQUAL 'Y'
+               MOVE FUNCTION CURRENT-DATE to WS-GENERATE-DATA
+               MOVE WS-TIME TO WS-NEW-ACCID
+               COMPUTE WS-NEW-ACCID = FUNCTION
+               RANDOM(WS-TIME) * WS-NEW-ACCID
+               MOVE 'Y' TO WS-IDGEN-OK
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT FD-EMPLOYEES
+               IF WS-FILESTATUS NOT EQUAL 35
+                   PERFORM UNTIL WS-EOF EQUAL 'Y'
+                       READ FD-EMPLOYEES NEXT RECORD INTO WSA-ACCOUNT
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                           IF WSA-ACCID EQUAL WS-NEW-ACCID
+                               MOVE 'N' TO WS-IDGEN-OK
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE FD-EMPLOYEES
+               MOVE 'N' TO WS-EOF
+               IF WS-IDGEN-OK NOT EQUAL 'Y'
+                   DISPLAY "ACCOUNT ID COLLISION DETECTED, REGENERATING"
+                   "..."
+               END-IF
+           END-PERFORM
+           MOVE WS-NEW-ACCID TO FE-ACCID
 
            DISPLAY "ACCOUNT ID: ["FE-ACCID"]"
 
@@ -1774,6 +2644,12 @@
                                       FUNCTION UPPER-CASE(FE-FNAME).
            DISPLAY "POST           : "FE-POSITION" ".
            CLOSE FD-EMPLOYEES
+
+           MOVE FA-ACCID TO WS-AUDIT-ACCID
+           MOVE "EMPLOYEE ADDED" TO WS-AUDIT-ACTION
+           MOVE FE-ACCID TO WS-AUDIT-KEY
+           PERFORM WRITE-AUDIT-LOG
+
            GO TO ADMIN-MENU.
 
        DEL-EMPLOYEE.
@@ -1787,7 +2663,12 @@
            OPEN I-O FD-EMPLOYEES.
            READ FD-EMPLOYEES
            DELETE FD-EMPLOYEES RECORD
-               NOT INVALID KEY DISPLAY "EMPLOYEE REMOVED!"
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE REMOVED!"
+                   MOVE FA-ACCID TO WS-AUDIT-ACCID
+                   MOVE "EMPLOYEE REMOVED" TO WS-AUDIT-ACTION
+                   MOVE FE-ACCID TO WS-AUDIT-KEY
+                   PERFORM WRITE-AUDIT-LOG
                INVALID KEY DISPLAY "ERROR! INVALID ACCOUNT ID!"
            END-DELETE
            CLOSE FD-EMPLOYEES.
@@ -1815,6 +2696,119 @@
            MOVE 'N' TO WS-EOF
            GO TO ADMIN-MENU.
 
+      *----SHOWS PAID VS UNPAID SEAT COUNTS BY MOVIE AND BY CINEMA----
+       RESERVATIONS-DASHBOARD.
+           MOVE 0 TO WS-DASH-MOVIE-COUNT
+           MOVE 0 TO WS-DASH-CINEMA-COUNT
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " ".
+           DISPLAY "***************************"
+           DISPLAY " RESERVATIONS DASHBOARD"
+           DISPLAY "***************************"
+
+           OPEN INPUT FD-RESERVEDSEAT
+           PERFORM UNTIL WS-EOF EQUAL 'Y'
+               READ FD-RESERVEDSEAT NEXT RECORD INTO WS-RESERVEDSEAT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   MOVE 'N' TO WS-DASH-FOUND
+                   PERFORM VARYING WS-DASH-IDX FROM 1 BY 1
+                       UNTIL WS-DASH-IDX GREATER WS-DASH-MOVIE-COUNT
+                       IF WS-DASH-MOVIECODE(WS-DASH-IDX) EQUAL
+                          WS-MOVIE-ID
+                           IF WS-RESERVE-STATUS EQUAL 'PAID'
+                               ADD 1 TO WS-DASH-MOVIEPAID(WS-DASH-IDX)
+                           ELSE
+                               ADD 1 TO WS-DASH-MOVIEUNPD(WS-DASH-IDX)
+                           END-IF
+                           MOVE 'Y' TO WS-DASH-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-DASH-FOUND NOT EQUAL 'Y' AND
+                      WS-DASH-MOVIE-COUNT LESS THAN 50
+                       ADD 1 TO WS-DASH-MOVIE-COUNT
+                       MOVE WS-MOVIE-ID TO
+                           WS-DASH-MOVIECODE(WS-DASH-MOVIE-COUNT)
+                       MOVE WS-MOVIE-TITLE TO
+                           WS-DASH-MOVIETITLE(WS-DASH-MOVIE-COUNT)
+                       MOVE 0 TO WS-DASH-MOVIEPAID(WS-DASH-MOVIE-COUNT)
+                       MOVE 0 TO WS-DASH-MOVIEUNPD(WS-DASH-MOVIE-COUNT)
+                       IF WS-RESERVE-STATUS EQUAL 'PAID'
+                           MOVE 1 TO
+                               WS-DASH-MOVIEPAID(WS-DASH-MOVIE-COUNT)
+                       ELSE
+                           MOVE 1 TO
+                               WS-DASH-MOVIEUNPD(WS-DASH-MOVIE-COUNT)
+                       END-IF
+                   ELSE IF WS-DASH-FOUND NOT EQUAL 'Y'
+                       DISPLAY "TOO MANY MOVIES TO LIST - SOME "
+                       "DASHBOARD COUNTS OMITTED."
+                   END-IF
+
+                   MOVE 'N' TO WS-DASH-FOUND
+                   PERFORM VARYING WS-DASH-IDX FROM 1 BY 1
+                       UNTIL WS-DASH-IDX GREATER WS-DASH-CINEMA-COUNT
+                       IF WS-DASH-CINNUM(WS-DASH-IDX) EQUAL
+                          WS-CINEMA-NUM
+                           IF WS-RESERVE-STATUS EQUAL 'PAID'
+                               ADD 1 TO WS-DASH-CINPAID(WS-DASH-IDX)
+                           ELSE
+                               ADD 1 TO WS-DASH-CINUNPD(WS-DASH-IDX)
+                           END-IF
+                           MOVE 'Y' TO WS-DASH-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-DASH-FOUND NOT EQUAL 'Y' AND
+                      WS-DASH-CINEMA-COUNT LESS THAN 20
+                       ADD 1 TO WS-DASH-CINEMA-COUNT
+                       MOVE WS-CINEMA-NUM TO
+                           WS-DASH-CINNUM(WS-DASH-CINEMA-COUNT)
+                       MOVE 0 TO WS-DASH-CINPAID(WS-DASH-CINEMA-COUNT)
+                       MOVE 0 TO WS-DASH-CINUNPD(WS-DASH-CINEMA-COUNT)
+                       IF WS-RESERVE-STATUS EQUAL 'PAID'
+                           MOVE 1 TO
+                               WS-DASH-CINPAID(WS-DASH-CINEMA-COUNT)
+                       ELSE
+                           MOVE 1 TO
+                               WS-DASH-CINUNPD(WS-DASH-CINEMA-COUNT)
+                       END-IF
+                   ELSE IF WS-DASH-FOUND NOT EQUAL 'Y'
+                       DISPLAY "TOO MANY CINEMAS TO LIST - SOME "
+                       "DASHBOARD COUNTS OMITTED."
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-RESERVEDSEAT
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " "
+           DISPLAY "RESERVATIONS BY MOVIE:"
+           PERFORM VARYING WS-DASH-IDX FROM 1 BY 1
+               UNTIL WS-DASH-IDX GREATER WS-DASH-MOVIE-COUNT
+               DISPLAY "  " FUNCTION
+                   UPPER-CASE(WS-DASH-MOVIETITLE(WS-DASH-IDX))
+                   " - PAID: " WS-DASH-MOVIEPAID(WS-DASH-IDX)
+                   " UNPAID: " WS-DASH-MOVIEUNPD(WS-DASH-IDX)
+           END-PERFORM
+           IF WS-DASH-MOVIE-COUNT EQUAL 0
+               DISPLAY "  NO RESERVATIONS ON FILE."
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "RESERVATIONS BY CINEMA:"
+           PERFORM VARYING WS-DASH-IDX FROM 1 BY 1
+               UNTIL WS-DASH-IDX GREATER WS-DASH-CINEMA-COUNT
+               DISPLAY "  CINEMA " WS-DASH-CINNUM(WS-DASH-IDX)
+                   " - PAID: " WS-DASH-CINPAID(WS-DASH-IDX)
+                   " UNPAID: " WS-DASH-CINUNPD(WS-DASH-IDX)
+           END-PERFORM
+           IF WS-DASH-CINEMA-COUNT EQUAL 0
+               DISPLAY "  NO RESERVATIONS ON FILE."
+           END-IF
+
+           GO TO ADMIN-MENU.
+
        EMPLOYEE-PARA.
            DISPLAY " ".
            DISPLAY "****************************"
@@ -1899,64 +2893,6 @@
            END-IF.
 
        VIEW-TICKET.
-           OPEN INPUT FD-MOVIES.
-              READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY " "
-                       DISPLAY "MOVIE CODE  : ["WS-MOVIECODE"]"
-                       DISPLAY "MOVIE TITLE : "FUNCTION
-                       UPPER-CASE(WS-TITLE)
-              END-READ
-           DISPLAY "**********************"
-           DISPLAY " CINEMA 1 SEAT LAYOUT"
-           DISPLAY "**********************"
-           DISPLAY "  A B C D E F G H I J"
-           OPEN INPUT FD-LAYOUT
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
-               END-READ
-               DISPLAY WS-SEAT-KEY " " WS-COL0 " " WS-COL1 " " WS-COL2
-               " " WS-COL3 " " WS-COL4 " " WS-COL5 " " WS-COL6 " "
-               WS-COL7 " " WS-COL8 " " WS-COL9
-               IF WS-SEAT-KEY EQUAL 5
-                   MOVE 'Y' TO WS-EOF
-               END-IF
-           END-PERFORM
-           CLOSE FD-LAYOUT
-
-           READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY " "
-                       DISPLAY "MOVIE CODE  : ["WS-MOVIECODE"]"
-                       DISPLAY "MOVIE TITLE : "
-                       FUNCTION UPPER-CASE(WS-TITLE)
-              END-READ
-
-           MOVE 'N' TO WS-EOF
-
-           DISPLAY "**********************"
-           DISPLAY " CINEMA 2 SEAT LAYOUT"
-           DISPLAY "**********************"
-           DISPLAY "  A B C D E F G H I J"
-           OPEN INPUT FD-LAYOUT1
-           PERFORM UNTIL WS-EOF EQUAL 'Y'
-               READ FD-LAYOUT1 NEXT RECORD INTO WS-LAYOUT
-                   AT END MOVE 'Y' TO WS-EOF
-               END-READ
-               DISPLAY WS-SEAT-KEY " " WS-COL0 " " WS-COL1 " " WS-COL2
-               " " WS-COL3 " " WS-COL4 " " WS-COL5 " " WS-COL6 " "
-               WS-COL7 " " WS-COL8 " " WS-COL9
-               IF WS-SEAT-KEY EQUAL 5
-                   MOVE 'Y' TO WS-EOF
-               END-IF
-           END-PERFORM
-           CLOSE FD-LAYOUT1
-           CLOSE FD-MOVIES
-           MOVE 'N' TO WS-EOF
-
            DISPLAY " "
            DISPLAY "INPUT RESERVATION ID:"
            ACCEPT SEATID
@@ -1977,6 +2913,27 @@
                        FUNCTION UPPER-CASE(WS-MOVIE-TITLE)
                        DISPLAY "STATUS: " FUNCTION
                        UPPER-CASE(WS-RESERVE-STATUS)
+
+                       DISPLAY "**********************"
+                       DISPLAY " CINEMA " WS-CINEMA-NUM " SEAT LAYOUT"
+                       DISPLAY "**********************"
+                       DISPLAY "  A B C D E F G H I J"
+                       MOVE WS-RESERVE-SHOW-ID TO LO-SHOW-ID
+                       OPEN INPUT FD-LAYOUT
+                       PERFORM VARYING WS-SEAT-ROW FROM 1 BY 1
+                           UNTIL WS-SEAT-ROW GREATER 5
+                           MOVE WS-SEAT-ROW TO SEAT-KEY
+                           READ FD-LAYOUT RECORD INTO WS-LAYOUT
+                               KEY IS LAYOUT-KEY
+                               INVALID KEY CONTINUE
+                               NOT INVALID KEY
+                               DISPLAY WS-SEAT-KEY " " WS-COL0 " "
+                               WS-COL1 " " WS-COL2 " " WS-COL3 " "
+                               WS-COL4 " " WS-COL5 " " WS-COL6 " "
+                               WS-COL7 " " WS-COL8 " " WS-COL9
+                           END-READ
+                       END-PERFORM
+                       CLOSE FD-LAYOUT
                    INVALID KEY DISPLAY "INVALID RESERVATION ID!"
            ElSE
                DISPLAY "NO RECORD FOUND!"
@@ -1998,10 +2955,67 @@
            READ FD-RESERVEDSEAT INTO WS-RESERVEDSEAT
                    KEY IS SEATID
                    NOT INVALID KEY
+                       MOVE 'N' TO WS-PAY-FOUND-MOVIE
+                       MOVE 'N' TO WS-EOF
+                       OPEN INPUT FD-MOVIES
+                       PERFORM UNTIL WS-EOF EQUAL 'Y'
+                           READ FD-MOVIES NEXT RECORD INTO WS-MOVIES
+                               AT END MOVE 'Y' TO WS-EOF
+                               NOT AT END
+                               IF WS-MOVIECODE EQUAL WS-MOVIE-ID
+                                   MOVE 'Y' TO WS-PAY-FOUND-MOVIE
+                                   MOVE 'Y' TO WS-EOF
+                               END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE FD-MOVIES
+                       MOVE 'N' TO WS-EOF
+
+                       IF WS-PAY-FOUND-MOVIE NOT EQUAL 'Y'
+                           DISPLAY "THIS RESERVATION'S MOVIE RECORD NO "
+                           "LONGER EXISTS - PAYMENT CANNOT BE TAKEN!"
+                       ELSE
                        MOVE 'PAID' TO WS-RESERVE-STATUS
+
+                       DISPLAY "TICKET PRICE: " WS-PRICE
+                       DISPLAY "ENTER AMOUNT TENDERED: "
+                       ACCEPT WS-AMOUNT-TENDERED
+                       PERFORM UNTIL WS-AMOUNT-TENDERED
+                           NOT LESS THAN WS-PRICE
+                           DISPLAY "AMOUNT IS LESS THAN TICKET PRICE: "
+                           WS-PRICE
+                           DISPLAY "ENTER AMOUNT TENDERED: "
+                           ACCEPT WS-AMOUNT-TENDERED
+                       END-PERFORM
+                       MOVE WS-AMOUNT-TENDERED TO WS-AMOUNT-PAID
+                       MOVE FE-ACCID TO WS-EMPLOYEE-ID
+                       PERFORM CONVERT-TIME-PARA
+                       MOVE DATER TO WS-DATE-PAID
+
                        DISPLAY" "
                        DISPLAY "PAID STATUS CHANGED SUCCESSFULLY!"
                        MOVE WS-RESERVE-STATUS TO RESERVE-STATUS
+                       MOVE WS-AMOUNT-PAID TO AMOUNT-PAID
+                       MOVE WS-EMPLOYEE-ID TO EMPLOYEE-ID
+                       MOVE WS-DATE-PAID TO DATE-PAID
+
+                       DISPLAY " "
+                       DISPLAY "*********************"
+                       DISPLAY "      RECEIPT"
+                       DISPLAY "*********************"
+                       DISPLAY "RESERVATION ID : " WS-SEATID
+                       DISPLAY "MOVIE TITLE    : " WS-MOVIE-TITLE
+                       DISPLAY "CINEMA         : " WS-CINEMA-NUM
+                       DISPLAY "SEAT           : " WS-SEATNUMBER
+                       DISPLAY "AMOUNT PAID    : " WS-AMOUNT-PAID
+                       DISPLAY "EMPLOYEE ID    : " WS-EMPLOYEE-ID
+                       DISPLAY "*********************"
+
+                       MOVE FE-ACCID TO WS-AUDIT-ACCID
+                       MOVE "PAYMENT CONFIRMED" TO WS-AUDIT-ACTION
+                       MOVE SEATID TO WS-AUDIT-KEY
+                       PERFORM WRITE-AUDIT-LOG
+                       END-IF
                    INVALID KEY DISPLAY "THIS USER HAS NO ACTIVE "
                    " RESERVATION YET!"
            ElSE
